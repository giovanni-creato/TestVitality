@@ -0,0 +1,62 @@
+      * ===============================================================
+      * BMS mapset for the MRBL transaction (MARBLES.cbl). Gives floor
+      * staff a real screen -- labeled VERB/COLOR/OPTIONS entry fields
+      * and a protected RESPONSE area -- instead of having to type a
+      * positional string like "MRBL ADD BLUE" from memory. OPTIONS
+      * carries whatever used to follow COLOR on the old RECEIVE line
+      * (quantity, destination color, bin, cost, description, min/max
+      * level) so none of MARBLES.cbl's existing verb parsing changes.
+      * ===============================================================
+      * MRBLMAP.cpy (in COPYBOOK) is the symbolic map generated by
+      * assembling this mapset.
+      * ===============================================================
+MRBLSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+MRBLMAP  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),                                          X
+               LENGTH=22,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='MRBL INVENTORY SCREEN'
+*
+         DFHMDF POS=(03,01),                                          X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='VERB:'
+MRBLVERB DFHMDF POS=(03,07),                                          X
+               LENGTH=3,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(04,01),                                          X
+               LENGTH=6,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='COLOR:'
+MRBLCLR  DFHMDF POS=(04,08),                                          X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(05,01),                                          X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='OPTIONS:'
+MRBLOPT  DFHMDF POS=(05,10),                                          X
+               LENGTH=64,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(07,01),                                          X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='RESPONSE:'
+MRBLRESP DFHMDF POS=(08,01),                                          X
+               LENGTH=78,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMSD TYPE=FINAL
+         END

@@ -0,0 +1,44 @@
+      * ===============================================================
+      * MRBLMAP -- symbolic map for the MRBLSET mapset (see
+      * BMS/MRBLMAP.bms). MRBLMAPI holds what the terminal sent back
+      * on a RECEIVE MAP; MRBLMAPO (same storage, laid out for SEND
+      * MAP) is what MARBLES.cbl fills in before sending the screen.
+      * Hand-authored in the shape the BMS macro assembler would
+      * generate for LANG=COBOL, since this shop has no BMS assembler.
+      * ===============================================================
+       01  MRBLMAPI.
+           02  FILLER               PIC X(12).
+           02  MRBLVERBL            COMP PIC S9(4).
+           02  MRBLVERBF            PIC X.
+           02  FILLER REDEFINES MRBLVERBF.
+               03  MRBLVERBA        PIC X.
+           02  MRBLVERBI            PIC X(3).
+           02  MRBLCLRL             COMP PIC S9(4).
+           02  MRBLCLRF             PIC X.
+           02  FILLER REDEFINES MRBLCLRF.
+               03  MRBLCLRA         PIC X.
+           02  MRBLCLRI             PIC X(10).
+           02  MRBLOPTL             COMP PIC S9(4).
+           02  MRBLOPTF             PIC X.
+           02  FILLER REDEFINES MRBLOPTF.
+               03  MRBLOPTA         PIC X.
+           02  MRBLOPTI             PIC X(64).
+           02  MRBLRESPL            COMP PIC S9(4).
+           02  MRBLRESPF            PIC X.
+           02  FILLER REDEFINES MRBLRESPF.
+               03  MRBLRESPA        PIC X.
+           02  MRBLRESPI            PIC X(78).
+       01  MRBLMAPO REDEFINES MRBLMAPI.
+           02  FILLER               PIC X(12).
+           02  FILLER               PIC X(3).
+           02  MRBLVERBA            PIC X.
+           02  MRBLVERBO            PIC X(3).
+           02  FILLER               PIC X(3).
+           02  MRBLCLRA             PIC X.
+           02  MRBLCLRO             PIC X(10).
+           02  FILLER               PIC X(3).
+           02  MRBLOPTA             PIC X.
+           02  MRBLOPTO             PIC X(64).
+           02  FILLER               PIC X(3).
+           02  MRBLRESPA            PIC X.
+           02  MRBLRESPO            PIC X(78).

@@ -0,0 +1,13 @@
+      * ===============================================================         
+      * HEADER1 -- print header line for FINARP03, with a fixed                 
+      * report title baked in (FINARP03's WRITE-HEADER does not set             
+      * REPORT-TITLE or PAGE-NUMBER at run time).                               
+      * ===============================================================         
+       01  HEADER-RECORD.                                                       
+           02  FILLER                PIC X(01)   VALUE SPACE.                   
+           02  REPORT-TITLE          PIC X(30)                                  
+               VALUE '     FINANCIAL REPORT         '.                          
+           02  FILLER                PIC X(80)   VALUE SPACES.                  
+           02  FILLER                PIC X(06)   VALUE 'PAGE '.                 
+           02  PAGE-NUMBER           PIC ZZ9.                                   
+           02  FILLER                PIC X(12)   VALUE SPACES.                  

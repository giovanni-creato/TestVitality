@@ -0,0 +1,9 @@
+      * ===============================================================
+      * FINARC01 -- linkage area FINARP03 passes to FINARS04 so the
+      * second-stage summary/trailer page can be built from the same
+      * totals the main report already accumulated.
+      * ===============================================================
+       01  FINARC01-LINKAGE.
+           05  FINARC01-REPORT-TITLE   PIC X(30).
+           05  FINARC01-RECORD-COUNT   PIC 9(05).
+           05  FINARC01-GRAND-TOTAL    PIC 9(13).

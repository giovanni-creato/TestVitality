@@ -0,0 +1,12 @@
+      * ===============================================================         
+      * COPY939 -- print header line for COBOL000-family reports.               
+      * REPORT-TITLE is set by the caller before WRITE-HEADER runs;             
+      * PAGE-NUMBER is set from the caller's PAGE-COUNT.                        
+      * ===============================================================         
+       01  HEADER-RECORD.                                                       
+           02  FILLER                PIC X(01)   VALUE SPACE.                   
+           02  REPORT-TITLE          PIC X(30)   VALUE SPACES.                  
+           02  FILLER                PIC X(80)   VALUE SPACES.                  
+           02  FILLER                PIC X(06)   VALUE 'PAGE '.                 
+           02  PAGE-NUMBER           PIC ZZ9.                                   
+           02  FILLER                PIC X(12)   VALUE SPACES.                  

@@ -0,0 +1,9 @@
+      * ===============================================================         
+      * PAGING -- shared page/line spacing fields for print reports
+      * built as CARRIAGE-CONTROL + OUTPUT-LINE records (COBOL939,
+      * FINARP03, MRBLACT, FINCOMB1, MRBLEXC, FINLKP01, MRBLREC,
+      * MRBLEXT).
+      * ===============================================================         
+       01  PAGE-CONTROL-FIELDS.                                                 
+           02  PAGE-SPACING          PIC X       VALUE '1'.                     
+           02  LINE-SPACING          PIC 9       VALUE 1.                       

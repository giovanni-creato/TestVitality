@@ -0,0 +1,12 @@
+      * ===============================================================
+      * FARINCL -- linkage area between FARCOB01 and FARSUB02.
+      * Caller sets FARSUB02-INPUT-MSG before the CALL; FARSUB02 sets
+      * FARSUB02-STATUS and COPY1-BOOK before GOBACK.
+      * ===============================================================
+       01  FARINCL-LINKAGE.
+           05  FARSUB02-STATUS       PIC X(02).
+               88  FARSUB02-OK       VALUE '00'.
+               88  FARSUB02-WARNING  VALUE '04'.
+               88  FARSUB02-ERROR    VALUE '08'.
+           05  FARSUB02-INPUT-MSG    PIC X(50).
+           05  COPY1-BOOK            PIC X(50).

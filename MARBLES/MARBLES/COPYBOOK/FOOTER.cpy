@@ -0,0 +1,13 @@
+      * ===============================================================
+      * FOOTER -- print trailer line showing records-read/grand-total
+      * for HELOWRLD-family reports. Caller moves its own counters into
+      * OUTPUT-RECORD-COUNT/OUTPUT-GRAND-TOTAL before WRITE-FOOTER runs.
+      * ===============================================================
+       01  FOOTER-LINE.
+           02  FILLER                PIC X(05)   VALUE SPACES.
+           02  FILLER                PIC X(15)   VALUE 'RECORDS READ: '.
+           02  OUTPUT-RECORD-COUNT   PIC ZZ,ZZ9.
+           02  FILLER                PIC X(05)   VALUE SPACES.
+           02  FILLER                PIC X(13)   VALUE 'GRAND TOTAL: '.
+           02  OUTPUT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(69)   VALUE SPACES.

@@ -0,0 +1,7 @@
+      * ===============================================================
+      * FAPPAGE -- shared page/line spacing fields for HELOWRLD-family
+      * reports built as CARRIAGE-CONTROL + OUTPUT-LINE records.
+      * ===============================================================
+       01  PAGE-CONTROL-FIELDS.
+           02  PAGE-SPACING          PIC X       VALUE '1'.
+           02  LINE-SPACING          PIC 9       VALUE 1.

@@ -21,44 +21,152 @@
       * Map input / output areas                                                
       * ===============================================================         
        WORKING-STORAGE SECTION.                                                 
-       01 WS-WORK.                                                              
-          02 WS-WORK-INV PIC S9(4) COMP VALUE 0.                                
+       01 WS-WORK.
+          02 WS-WORK-INV PIC S9(4) COMP VALUE 0.
+          02 WS-WORK-INV-BEFORE PIC S9(4) COMP VALUE 0.
+          02 WS-WORK-REORDER-POINT PIC S9(4) COMP VALUE 0.
+          02 WS-LOW-STOCK PIC 9 VALUE 0.
+          02 WS-MOV-SRC-COLOR PIC X(10).
+          02 WS-MOV-SRC-INV PIC S9(4) COMP VALUE 0.
+          02 WS-MOV-DEST-INV PIC S9(4) COMP VALUE 0.
           02 WS-WORK-INV-DISPLAY PIC 9(4) VALUE 0.                              
           02 WS-WORK-COLOR PIC X(10).                                           
           02 WS-WORK-ROW-COUNT PIC S9(4) COMP-3 VALUE 0.                        
-          02 WS-COLOR-FOUND PIC 9 VALUE 0.                                      
-          02 WS-KNOWN-VERB PIC 9 VALUE 0.                                       
+          02 WS-COLOR-FOUND PIC 9 VALUE 0.
+          02 WS-COLOR-APPROVED PIC 9 VALUE 1.
+          02 WS-SQL-ERROR PIC 9 VALUE 0.
+          02 WS-QTY-ERROR PIC 9 VALUE 0.
+          02 WS-WORK-QTY PIC S9(4) COMP VALUE 1.
+          02 WS-WORK-QTY-TEXT PIC X(4) JUSTIFIED RIGHT.
+          02 WS-WORK-BIN-LOCATION PIC X(10).
+          02 WS-WORK-UNIT-COST PIC S9(5) COMP-3 VALUE 0.
+          02 WS-WORK-UNIT-COST-DISPLAY PIC ZZZZ9.
+          02 WS-WORK-COST-TEXT PIC X(5) JUSTIFIED RIGHT.
+          02 WS-WORK-DESCRIPTION PIC X(18).
+          02 WS-WORK-MIN-LEVEL PIC S9(4) COMP VALUE 0.
+          02 WS-WORK-MAX-LEVEL PIC S9(4) COMP VALUE 9999.
+          02 WS-WORK-MIN-LEVEL-DISPLAY PIC 9(4).
+          02 WS-WORK-MAX-LEVEL-DISPLAY PIC 9(4).
+          02 WS-WORK-MIN-TEXT PIC X(5) JUSTIFIED RIGHT.
+          02 WS-WORK-MAX-TEXT PIC X(5) JUSTIFIED RIGHT.
+          02 WS-WORK-LAST-UPDATED PIC X(26).
+          02 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+          02 WS-OUTPUT-PTR PIC 9(4) VALUE 1.
+          02 WS-KNOWN-VERB PIC 9 VALUE 0.
           02 WS-VERB-ADD PIC 9 VALUE 0.                                         
           02 WS-VERB-SUB PIC 9 VALUE 0.                                         
           02 WS-VERB-GET PIC 9 VALUE 0.                                         
           02 WS-VERB-INIT PIC 9 VALUE 0.                                        
           02 WS-VERB-CREATE PIC 9 VALUE 0.                                      
-          02 WS-VERB-DELETE PIC 9 VALUE 0.                                      
-       01 WS-CONST.                                                             
+          02 WS-VERB-DELETE PIC 9 VALUE 0.
+          02 WS-VERB-LIST PIC 9 VALUE 0.
+          02 WS-VERB-TOTAL PIC 9 VALUE 0.
+          02 WS-VERB-MOV PIC 9 VALUE 0.
+          02 WS-VERB-CLA PIC 9 VALUE 0.
+          02 WS-VERB-CLR PIC 9 VALUE 0.
+       01 WS-CONST.
           02 WS-CONST-ADD PIC X(3) VALUE 'ADD'.                                 
           02 WS-CONST-SUB PIC X(3) VALUE 'SUB'.                                 
           02 WS-CONST-INIT PIC X(3) VALUE 'INI'.                                
           02 WS-CONST-GET PIC X(3) VALUE 'GET'.                                 
           02 WS-CONST-CREATE PIC X(3) VALUE 'CRE'.                              
-          02 WS-CONST-DELETE PIC X(3) VALUE 'DEL'.                              
-       01 WS-INPUT.                                                             
+          02 WS-CONST-DELETE PIC X(3) VALUE 'DEL'.
+          02 WS-CONST-LIST PIC X(3) VALUE 'LST'.
+          02 WS-CONST-TOTAL PIC X(3) VALUE 'TOT'.
+          02 WS-CONST-MOV PIC X(3) VALUE 'MOV'.
+          02 WS-CONST-COLOR-ADD PIC X(3) VALUE 'CLA'.
+          02 WS-CONST-COLOR-RETIRE PIC X(3) VALUE 'CLR'.
+       01 WS-INPUT.
           05 WS-INPUT-TRAN-ID PIC X(4).                                         
           05 WS-INPUT-FIRST-SPACE PIC X(1) VALUE SPACES.                        
           05 WS-INPUT-VERB PIC X(3) VALUE SPACES.                               
-          05 WS-INPUT-SECOND-SPACE2 PIC X(1) VALUE SPACES.                      
-          05 WS-INPUT-COLOR PIC X(10) VALUE SPACES.                             
-          05 WS-INPUT-FILLER PIC X(51).                                         
+          05 WS-INPUT-SECOND-SPACE2 PIC X(1) VALUE SPACES.
+          05 WS-INPUT-COLOR PIC X(10) VALUE SPACES.
+      * ===============================================================
+      * Everything after VERB/COLOR -- quantity, destination color,
+      * bin, cost, description, min/max level -- used to be typed as
+      * one positional string; grouped here so MRBLOPTI off the BMS
+      * screen can be dropped straight in as WS-INPUT-OPTIONS without
+      * disturbing any of the field offsets every verb already reads.
+      * ===============================================================
+          05 WS-INPUT-REST.
+             10 WS-INPUT-THIRD-SPACE PIC X(1) VALUE SPACES.
+             10 WS-INPUT-QTY PIC X(4) VALUE SPACES.
+             10 WS-INPUT-FOURTH-SPACE PIC X(1) VALUE SPACES.
+             10 WS-INPUT-DEST-COLOR PIC X(10) VALUE SPACES.
+             10 WS-INPUT-FIFTH-SPACE PIC X(1) VALUE SPACES.
+             10 WS-INPUT-BIN PIC X(10) VALUE SPACES.
+             10 WS-INPUT-SIXTH-SPACE PIC X(1) VALUE SPACES.
+             10 WS-INPUT-COST PIC X(5) VALUE SPACES.
+             10 WS-INPUT-SEVENTH-SPACE PIC X(1) VALUE SPACES.
+             10 WS-INPUT-DESC PIC X(18) VALUE SPACES.
+             10 WS-INPUT-EIGHTH-SPACE PIC X(1) VALUE SPACES.
+             10 WS-INPUT-MIN-LEVEL PIC X(5) VALUE SPACES.
+             10 WS-INPUT-NINTH-SPACE PIC X(1) VALUE SPACES.
+             10 WS-INPUT-MAX-LEVEL PIC X(5) VALUE SPACES.
+          05 WS-INPUT-OPTIONS REDEFINES WS-INPUT-REST PIC X(64).
        01 WS-OUTPUT.                                                            
-          05 WS-OUTPUT-TEXT PIC X(78).                                          
-       01 WS-MSG-LENGTH PIC S9(4) COMP.                                         
+          05 WS-OUTPUT-TEXT PIC X(780).                                          
+       01 WS-MSG-LENGTH PIC S9(4) COMP.
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-RECEIVE-ERROR PIC 9(1) VALUE 0.
+          88 WS-RECEIVE-FAILED VALUE 1.
+       01 WS-LIST-WORK.
+          02 WS-LIST-COLOR PIC X(10).
+          02 WS-LIST-INV PIC S9(4) COMP.
+          02 WS-LIST-INV-DISPLAY PIC 9(4).
+          02 WS-LIST-DONE PIC 9 VALUE 0.
+             88 WS-LIST-NO-MORE VALUE 1.
+          02 WS-LIST-PTR PIC 9(4) VALUE 1.
+      * ===============================================================
+      * Symbolic map for the MRBLSET screen (see BMS/MRBLMAP.bms)
+      * ===============================================================
+       COPY MRBLMAP.
+      * ===============================================================
+      * Map SQL table for this transaction
       * ===============================================================         
-      * Map SQL table for this transaction                                      
-      * ===============================================================         
-           EXEC SQL DECLARE EVENT.MARBLES TABLE                                 
-           ( COLOR                          VARCHAR(10) NOT NULL,               
-             INVENTORY                      INTEGER NOT NULL                    
-           ) END-EXEC.                                                          
-           EXEC SQL INCLUDE SQLCA END-EXEC.                                     
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+      * ===============================================================
+      * Map SQL audit-log table (one row per MRBL verb that mutates
+      * inventory, kept so a color's history can be reconstructed)
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES_LOG TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             VERB                           VARCHAR(3)  NOT NULL,
+             BEFORE-QTY                     INTEGER     NOT NULL,
+             AFTER-QTY                      INTEGER     NOT NULL,
+             TERM-ID                        CHAR(4)     NOT NULL,
+             LOG-TIMESTAMP                  TIMESTAMP   NOT NULL
+           ) END-EXEC.
+      * ===============================================================
+      * Map SQL reference table of colors approved for MRBL CRE
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES_COLOR TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL
+           ) END-EXEC.
+      * ===============================================================
+      * Map SQL rejection-log table (one row per unknown-verb or
+      * unknown-color attempt, so mistyped MRBL syntax shows up
+      * somewhere instead of just flashing a response and vanishing)
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES_REJECT TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             VERB                           VARCHAR(3)  NOT NULL,
+             REJECT-REASON                  VARCHAR(30) NOT NULL,
+             TERM-ID                        CHAR(4)     NOT NULL,
+             REJECT-TIMESTAMP               TIMESTAMP   NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
       * ===============================================================         
       * MRBL transaction                                                        
       * ===============================================================         
@@ -72,6 +180,14 @@
       *                                                                         
             PERFORM GET-TRANS-INPUT.                                            
       *                                                                         
+      *     A RECEIVE that didn't come back normal has no verb or               
+      *     color to route on, so skip routing and fall through to              
+      *     WRITE-OUTPUT with the message GET-TRANS-INPUT already set           
+      *                                                                         
+            IF WS-RECEIVE-FAILED THEN                                          
+                CONTINUE                                                       
+            ELSE                                                               
+      *                                                                         
       *     Verify known input verb                                             
       *                                                                         
             PERFORM VERIFY-VERB.                                                
@@ -104,15 +220,31 @@
                 IF WS-COLOR-FOUND = 1 THEN                                      
                     PERFORM DO-DELETE                                           
                 END-IF                                                          
-            ELSE IF WS-VERB-CREATE = 1 THEN                                     
-                PERFORM CHECK-IF-COLOR-FOUND                                    
-                IF WS-COLOR-FOUND = 0 THEN                                      
-                    PERFORM DO-CREATE                                           
-                ELSE                                                            
-                    PERFORM DO-GET                                              
-                END-IF                                                          
-            END-IF.                                                             
-            PERFORM WRITE-OUTPUT                                                
+            ELSE IF WS-VERB-CREATE = 1 THEN
+                PERFORM CHECK-IF-COLOR-FOUND
+                IF WS-COLOR-FOUND = 0 THEN
+                    IF WS-COLOR-APPROVED = 1 THEN
+                        PERFORM DO-CREATE
+                    END-IF
+                ELSE
+                    PERFORM DO-GET
+                END-IF
+            ELSE IF WS-VERB-LIST = 1 THEN
+                PERFORM DO-LIST
+            ELSE IF WS-VERB-TOTAL = 1 THEN
+                PERFORM DO-TOTAL
+            ELSE IF WS-VERB-MOV = 1 THEN
+                PERFORM CHECK-IF-COLOR-FOUND
+                IF WS-COLOR-FOUND = 1 THEN
+                    PERFORM DO-MOV
+                END-IF
+            ELSE IF WS-VERB-CLA = 1 THEN
+                PERFORM DO-COLOR-ADD
+            ELSE IF WS-VERB-CLR = 1 THEN
+                PERFORM DO-COLOR-RETIRE
+            END-IF
+            END-IF.
+            PERFORM WRITE-OUTPUT
                                                                                 
             GOBACK.                                                             
       * ===============================================================         
@@ -123,32 +255,61 @@
       *     Set work areas to known values                                      
       *                                                                         
             INITIALIZE SQLCA.                                                   
-            MOVE 74 TO WS-MSG-LENGTH.                                           
+            MOVE 83 TO WS-MSG-LENGTH.
             MOVE SPACES TO WS-INPUT.                                            
             MOVE SPACES TO WS-OUTPUT-TEXT.                                      
       * ===============================================================         
       * Write transaction response to user                                      
       * ===============================================================         
-       WRITE-OUTPUT.                                                            
-      *                                                                         
-      *     Send response to terminal                                           
-      *                                                                         
-            EXEC CICS SEND                                                      
-                        FROM(WS-OUTPUT-TEXT)                                    
-                        LENGTH(WS-MSG-LENGTH)                                   
-                        ERASE                                                   
-            END-EXEC.                                                           
-      * ===============================================================         
-      * Get transaction input                                                   
-      * ===============================================================         
-       GET-TRANS-INPUT.                                                         
-      *                                                                         
-      *     Receive input from user                                             
-      *                                                                         
-            EXEC CICS RECEIVE                                                   
-                        INTO(WS-INPUT)                                          
-                        LENGTH(WS-MSG-LENGTH)                                   
-            END-EXEC.                                                           
+       WRITE-OUTPUT.
+      *
+      *     Drop the response text into the screen's RESPONSE field
+      *     and send the formatted MRBLSET screen back (a response
+      *     longer than MRBLRESPO -- only possible from a busy LST --
+      *     is truncated to what the screen area holds)
+      *
+            MOVE SPACES TO MRBLRESPO.
+            MOVE WS-OUTPUT-TEXT(1:WS-MSG-LENGTH) TO MRBLRESPO.
+            EXEC CICS SEND MAP('MRBLMAP')
+                        MAPSET('MRBLSET')
+                        FROM(MRBLMAPO)
+                        ERASE
+            END-EXEC.
+      * ===============================================================
+      * Get transaction input
+      * ===============================================================
+       GET-TRANS-INPUT.
+      *
+      *     Receive the formatted screen from the terminal -- checked
+      *     by RESP instead of assuming the screen always comes back
+      *     whole, since a pasted-in value longer than a field's map
+      *     length, or a terminal that drops mid-transaction, doesn't
+      *     come back NORMAL
+      *
+            MOVE 0 TO WS-RECEIVE-ERROR.
+            EXEC CICS RECEIVE MAP('MRBLMAP')
+                        MAPSET('MRBLSET')
+                        INTO(MRBLMAPI)
+                        RESP(WS-RESP)
+            END-EXEC.
+            IF WS-RESP = DFHRESP(LENGERR) THEN
+                MOVE 1 TO WS-RECEIVE-ERROR
+                MOVE 14 TO WS-MSG-LENGTH
+                MOVE 'INPUT TOO LONG' TO WS-OUTPUT-TEXT
+            ELSE IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                MOVE 1 TO WS-RECEIVE-ERROR
+                MOVE 20 TO WS-MSG-LENGTH
+                MOVE 'UNABLE TO READ INPUT' TO WS-OUTPUT-TEXT
+            ELSE
+      *
+      *     Move the screen's labeled fields into the same WS-INPUT
+      *     layout every verb already parses, so nothing downstream
+      *     of here needs to know the input came off a real screen
+      *
+                MOVE MRBLVERBI TO WS-INPUT-VERB
+                MOVE MRBLCLRI TO WS-INPUT-COLOR
+                MOVE MRBLOPTI TO WS-INPUT-OPTIONS
+            END-IF.
       * ===============================================================         
       * Set indicator if verb is invalid                                        
       * ===============================================================         
@@ -171,193 +332,810 @@
             ELSE IF WS-CONST-CREATE = WS-INPUT-VERB THEN                        
                 MOVE 1 TO WS-VERB-CREATE                                        
                 MOVE 1 TO WS-KNOWN-VERB                                         
-            ELSE IF WS-CONST-DELETE = WS-INPUT-VERB THEN                        
-                MOVE 1 TO WS-VERB-DELETE                                        
-                MOVE 1 TO WS-KNOWN-VERB                                         
-            ELSE                                                                
-                MOVE 0 TO WS-KNOWN-VERB                                         
-                MOVE 41 TO WS-MSG-LENGTH                                        
-                MOVE 'USE ADD|SUB|GET|INI|CRE|DEL' TO WS-OUTPUT-TEXT            
-            END-IF                                                              
-      *                                                                         
-      *     If positive row count, mark "found" indicator                       
-      *                                                                         
-            IF WS-WORK-ROW-COUNT > 0 THEN                                       
-              MOVE 1 TO WS-COLOR-FOUND                                          
-            END-IF.                                                             
-      * ===============================================================         
-      * Set indicator if input color is found                                   
-      * ===============================================================         
-       CHECK-IF-COLOR-FOUND.                                                    
-      *                                                                         
-      *     Get count of rows on input color                                    
-      *                                                                         
-            EXEC SQL                                                            
-                SELECT COUNT(*) INTO :WS-WORK-ROW-COUNT                         
-                FROM EVENT.MARBLES                                              
-                WHERE COLOR = :WS-INPUT-COLOR                                   
-            END-EXEC.                                                           
+            ELSE IF WS-CONST-DELETE = WS-INPUT-VERB THEN
+                MOVE 1 TO WS-VERB-DELETE
+                MOVE 1 TO WS-KNOWN-VERB
+            ELSE IF WS-CONST-LIST = WS-INPUT-VERB THEN
+                MOVE 1 TO WS-VERB-LIST
+                MOVE 1 TO WS-KNOWN-VERB
+            ELSE IF WS-CONST-TOTAL = WS-INPUT-VERB THEN
+                MOVE 1 TO WS-VERB-TOTAL
+                MOVE 1 TO WS-KNOWN-VERB
+            ELSE IF WS-CONST-MOV = WS-INPUT-VERB THEN
+                MOVE 1 TO WS-VERB-MOV
+                MOVE 1 TO WS-KNOWN-VERB
+            ELSE IF WS-CONST-COLOR-ADD = WS-INPUT-VERB THEN
+                MOVE 1 TO WS-VERB-CLA
+                MOVE 1 TO WS-KNOWN-VERB
+            ELSE IF WS-CONST-COLOR-RETIRE = WS-INPUT-VERB THEN
+                MOVE 1 TO WS-VERB-CLR
+                MOVE 1 TO WS-KNOWN-VERB
+            ELSE
+                MOVE 0 TO WS-KNOWN-VERB
+                MOVE 47 TO WS-MSG-LENGTH
+                MOVE
+              'USE ADD|SUB|GET|INI|CRE|DEL|LST|TOT|MOV|CLA|CLR'
+                    TO WS-OUTPUT-TEXT
+                MOVE 'UNKNOWN VERB' TO WS-REJECT-REASON
+                PERFORM LOG-REJECTION
+            END-IF
       *                                                                         
       *     If positive row count, mark "found" indicator                       
       *                                                                         
-            IF WS-WORK-ROW-COUNT > 0 THEN                                       
-                MOVE 1 TO WS-COLOR-FOUND                                        
-            ELSE                                                                
-                MOVE 0 TO WS-COLOR-FOUND                                        
-                MOVE 24 TO WS-MSG-LENGTH                                        
-                MOVE 'UNKNOWN COLOR, CREate IT' TO WS-OUTPUT-TEXT               
-            END-IF.                                                             
-      * ===============================================================         
-      * Update current inventory                                                
-      * ===============================================================         
-       UPDATE-INVENTORY.                                                        
-      *                                                                         
-      *    Set current inventory into WS-WORK-INV                               
-      *                                                                         
-           EXEC SQL                                                             
-               UPDATE EVENT.MARBLES                                             
-               SET INVENTORY = :WS-WORK-INV                                     
-               WHERE COLOR = :WS-INPUT-COLOR                                    
-           END-EXEC.                                                            
-      * ===============================================================         
-      * Get current inventory                                                   
-      * ===============================================================         
-       GET-INVENTORY.                                                           
-      *                                                                         
-      *    Set current inventory into WS-WORK-INV                               
-      *                                                                         
-           EXEC SQL                                                             
-               SELECT INVENTORY INTO :WS-WORK-INV                               
-               FROM EVENT.MARBLES                                               
-               WHERE COLOR = :WS-INPUT-COLOR                                    
-           END-EXEC.                                                            
-      * ===============================================================         
-      * Insert color                                                            
-      * ===============================================================         
-       INSERT-COLOR.                                                            
-      *                                                                         
-      *    Set current inventory into WS-WORK-INV                               
-      *                                                                         
-           EXEC SQL                                                             
-               INSERT INTO EVENT.MARBLES                                        
-               VALUES (                                                         
-                     :WS-INPUT-COLOR,                                           
-                     0)                                                         
-           END-EXEC.                                                            
-      * ===============================================================         
-      * Delete color                                                            
-      * ===============================================================         
-       DELETE-COLOR.                                                            
-      *                                                                         
-      *    Set current inventory into WS-WORK-INV                               
-      *                                                                         
-           EXEC SQL                                                             
-               DELETE FROM EVENT.MARBLES                                        
-               WHERE COLOR = :WS-INPUT-COLOR                                    
-           END-EXEC.                                                            
-      * ===============================================================         
-      * Do create transaction                                                   
-      * ===============================================================         
-       DO-CREATE.                                                               
-      *                                                                         
-      *     Get the current inventor                                            
-      *                                                                         
-            PERFORM INSERT-COLOR.                                               
-      *                                                                         
-      *     Set message                                                         
-      *                                                                         
-            MOVE 4 TO WS-MSG-LENGTH                                             
-            MOVE 0 TO WS-WORK-INV-DISPLAY                                       
-            MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT.                         
-      * ===============================================================         
-      * Do delete transaction                                                   
-      * ===============================================================         
-       DO-DELETE.                                                               
-      *                                                                         
-      *     Get the current inventor                                            
-      *                                                                         
-            PERFORM DELETE-COLOR                                                
-      *                                                                         
-      *     Set message                                                         
-      *                                                                         
-            MOVE 4 TO WS-MSG-LENGTH                                             
-            MOVE 0 TO WS-WORK-INV-DISPLAY                                       
-            MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT.                         
+            IF WS-WORK-ROW-COUNT > 0 THEN
+              MOVE 1 TO WS-COLOR-FOUND
+            END-IF.
+      * ===============================================================
+      * Work out how many marbles ADD/SUB should move (default 1)
+      * ===============================================================
+       DETERMINE-QUANTITY.
+      *
+      *     Default to a single marble unless a batch amount was typed
+      *
+            MOVE 0 TO WS-QTY-ERROR
+            MOVE 1 TO WS-WORK-QTY
+            IF WS-INPUT-QTY NOT = SPACES THEN
+      *
+      *         Right-justify the typed text and zero-fill it so a
+      *         left-justified amount like "50  " tests as numeric
+      *
+                MOVE WS-INPUT-QTY TO WS-WORK-QTY-TEXT
+                INSPECT WS-WORK-QTY-TEXT
+                    REPLACING LEADING SPACE BY ZERO
+                IF WS-WORK-QTY-TEXT IS NUMERIC THEN
+                    MOVE WS-WORK-QTY-TEXT TO WS-WORK-QTY
+                ELSE
+                    MOVE 1 TO WS-QTY-ERROR
+                    MOVE 24 TO WS-MSG-LENGTH
+                    MOVE 'QUANTITY MUST BE NUMERIC' TO WS-OUTPUT-TEXT
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Work out the unit cost CRE should store (defaults to zero on
+      * a blank or non-numeric entry -- unlike the quantity, a bad
+      * cost doesn't fail the whole CRE)
+      * ===============================================================
+       DETERMINE-UNIT-COST.
+      *
+            MOVE 0 TO WS-WORK-UNIT-COST
+            IF WS-INPUT-COST NOT = SPACES THEN
+                MOVE WS-INPUT-COST TO WS-WORK-COST-TEXT
+                INSPECT WS-WORK-COST-TEXT
+                    REPLACING LEADING SPACE BY ZERO
+                IF WS-WORK-COST-TEXT IS NUMERIC THEN
+                    MOVE WS-WORK-COST-TEXT TO WS-WORK-UNIT-COST
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Work out the min/max inventory band CRE should store (blank or
+      * non-numeric entries default the same way a bad cost does --
+      * no band is still a usable color, just one with no exception
+      * checking against it)
+      * ===============================================================
+       DETERMINE-MIN-MAX.
+      *
+            MOVE 0 TO WS-WORK-MIN-LEVEL
+            MOVE 9999 TO WS-WORK-MAX-LEVEL
+            IF WS-INPUT-MIN-LEVEL NOT = SPACES THEN
+                MOVE WS-INPUT-MIN-LEVEL TO WS-WORK-MIN-TEXT
+                INSPECT WS-WORK-MIN-TEXT
+                    REPLACING LEADING SPACE BY ZERO
+                IF WS-WORK-MIN-TEXT IS NUMERIC THEN
+                    MOVE WS-WORK-MIN-TEXT TO WS-WORK-MIN-LEVEL
+                END-IF
+            END-IF.
+            IF WS-INPUT-MAX-LEVEL NOT = SPACES THEN
+                MOVE WS-INPUT-MAX-LEVEL TO WS-WORK-MAX-TEXT
+                INSPECT WS-WORK-MAX-TEXT
+                    REPLACING LEADING SPACE BY ZERO
+                IF WS-WORK-MAX-TEXT IS NUMERIC THEN
+                    MOVE WS-WORK-MAX-TEXT TO WS-WORK-MAX-LEVEL
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Set indicator if input color is found
+      * ===============================================================
+       CHECK-IF-COLOR-FOUND.
+      *
+      *     Get count of rows on input color
+      *
+            MOVE 0 TO WS-SQL-ERROR
+            MOVE 1 TO WS-COLOR-APPROVED
+            EXEC SQL
+                SELECT COUNT(*) INTO :WS-WORK-ROW-COUNT
+                FROM EVENT.MARBLES
+                WHERE COLOR = :WS-INPUT-COLOR
+            END-EXEC.
+      *
+      *     If the SELECT itself failed, don't trust the row count
+      *
+            IF SQLCODE NOT = 0 THEN
+                MOVE 1 TO WS-SQL-ERROR
+                MOVE 0 TO WS-COLOR-FOUND
+                MOVE 35 TO WS-MSG-LENGTH
+                MOVE 'INVENTORY LOOKUP FAILED, TRY AGAIN'
+                    TO WS-OUTPUT-TEXT
+      *
+      *         If positive row count, mark "found" indicator
+      *
+            ELSE
+                IF WS-WORK-ROW-COUNT > 0 THEN
+                    MOVE 1 TO WS-COLOR-FOUND
+                ELSE
+                    MOVE 0 TO WS-COLOR-FOUND
+                    MOVE 24 TO WS-MSG-LENGTH
+                    MOVE 'UNKNOWN COLOR, CREate IT' TO WS-OUTPUT-TEXT
+      *
+      *             CRE itself expects the color not to exist yet --
+      *             that's not a rejection, just the normal first step
+      *             of creating one, so only log it as a rejection for
+      *             every other verb trying to act on an unknown color
+      *
+                    IF WS-VERB-CREATE NOT = 1 THEN
+                        MOVE 'UNKNOWN COLOR' TO WS-REJECT-REASON
+                        PERFORM LOG-REJECTION
+                    END-IF
+      *
+      *             A color that doesn't exist yet is only allowed to
+      *             go through DO-CREATE if it's on the approved list
+      *
+                    IF WS-VERB-CREATE = 1 THEN
+                        PERFORM CHECK-IF-COLOR-APPROVED
+                    END-IF
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Validate a not-yet-created color against the approved
+      * reference table before DO-CREATE is allowed to run
+      * ===============================================================
+       CHECK-IF-COLOR-APPROVED.
+      *
+            MOVE 0 TO WS-SQL-ERROR
+            EXEC SQL
+                SELECT COUNT(*) INTO :WS-WORK-ROW-COUNT
+                FROM EVENT.MARBLES_COLOR
+                WHERE COLOR = :WS-INPUT-COLOR
+            END-EXEC
+      *
+            IF SQLCODE NOT = 0 THEN
+                MOVE 1 TO WS-SQL-ERROR
+                MOVE 0 TO WS-COLOR-APPROVED
+                MOVE 35 TO WS-MSG-LENGTH
+                MOVE 'INVENTORY LOOKUP FAILED, TRY AGAIN'
+                    TO WS-OUTPUT-TEXT
+            ELSE
+                IF WS-WORK-ROW-COUNT > 0 THEN
+                    MOVE 1 TO WS-COLOR-APPROVED
+                ELSE
+                    MOVE 0 TO WS-COLOR-APPROVED
+                    MOVE 26 TO WS-MSG-LENGTH
+                    MOVE 'COLOR NOT ON APPROVED LIST' TO WS-OUTPUT-TEXT
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Add a color to the approved reference table
+      * ===============================================================
+       DO-COLOR-ADD.
+      *
+      *     A color already on the list doesn't need re-adding
+      *
+            PERFORM CHECK-IF-COLOR-APPROVED
+            IF WS-SQL-ERROR = 0 THEN
+                IF WS-COLOR-APPROVED = 1 THEN
+                    MOVE 22 TO WS-MSG-LENGTH
+                    MOVE 'COLOR ALREADY APPROVED' TO WS-OUTPUT-TEXT
+                ELSE
+                    PERFORM INSERT-APPROVED-COLOR
+                    IF WS-SQL-ERROR = 0 THEN
+                        MOVE 11 TO WS-MSG-LENGTH
+                        MOVE 'COLOR ADDED' TO WS-OUTPUT-TEXT
+                    END-IF
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Retire a color from the approved reference table
+      * ===============================================================
+       DO-COLOR-RETIRE.
+      *
+      *     Retiring a color that was never approved is a no-op
+      *
+            PERFORM CHECK-IF-COLOR-APPROVED
+            IF WS-SQL-ERROR = 0 THEN
+                IF WS-COLOR-APPROVED = 0 THEN
+                    MOVE 18 TO WS-MSG-LENGTH
+                    MOVE 'COLOR NOT APPROVED' TO WS-OUTPUT-TEXT
+                ELSE
+                    PERFORM DELETE-APPROVED-COLOR
+                    IF WS-SQL-ERROR = 0 THEN
+                        MOVE 13 TO WS-MSG-LENGTH
+                        MOVE 'COLOR RETIRED' TO WS-OUTPUT-TEXT
+                    END-IF
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Insert an approved color
+      * ===============================================================
+       INSERT-APPROVED-COLOR.
+      *
+            MOVE 0 TO WS-SQL-ERROR
+            EXEC SQL
+                INSERT INTO EVENT.MARBLES_COLOR
+                VALUES (:WS-INPUT-COLOR)
+            END-EXEC
+      *
+            IF SQLCODE NOT = 0 THEN
+                MOVE 1 TO WS-SQL-ERROR
+                MOVE 19 TO WS-MSG-LENGTH
+                MOVE 'UNABLE TO ADD COLOR' TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Delete an approved color
+      * ===============================================================
+       DELETE-APPROVED-COLOR.
+      *
+            MOVE 0 TO WS-SQL-ERROR
+            EXEC SQL
+                DELETE FROM EVENT.MARBLES_COLOR
+                WHERE COLOR = :WS-INPUT-COLOR
+            END-EXEC
+      *
+            IF SQLCODE NOT = 0 THEN
+                MOVE 1 TO WS-SQL-ERROR
+                MOVE 22 TO WS-MSG-LENGTH
+                MOVE 'UNABLE TO RETIRE COLOR' TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Update current inventory
+      * ===============================================================
+       UPDATE-INVENTORY.
+      *
+      *    Set current inventory into WS-WORK-INV
+      *
+           MOVE 0 TO WS-SQL-ERROR
+           EXEC SQL
+               UPDATE EVENT.MARBLES
+               SET INVENTORY = :WS-WORK-INV,
+                   LAST-UPDATED = CURRENT TIMESTAMP
+               WHERE COLOR = :WS-INPUT-COLOR
+           END-EXEC
+      *
+      *    Trust nothing the UPDATE reported back if it didn't work
+      *
+           IF SQLCODE NOT = 0 THEN
+               MOVE 1 TO WS-SQL-ERROR
+               MOVE 27 TO WS-MSG-LENGTH
+               MOVE 'UNABLE TO UPDATE INVENTORY' TO WS-OUTPUT-TEXT
+           END-IF.
+      * ===============================================================
+      * Get current inventory
+      * ===============================================================
+       GET-INVENTORY.
+      *
+      *    Set current inventory into WS-WORK-INV
+      *
+      *    FOR UPDATE OF holds the row until this unit of work ends
+      *    (GOBACK), so a concurrent ADD/SUB/MOV can't read the same
+      *    inventory and overwrite this task's update with a stale
+      *    value -- the second reader simply waits for the lock.
+      *
+           MOVE 0 TO WS-SQL-ERROR
+           EXEC SQL
+               SELECT INVENTORY, REORDER-POINT, BIN-LOCATION,
+                      UNIT-COST, DESCRIPTION, MIN-LEVEL, MAX-LEVEL,
+                      LAST-UPDATED
+                   INTO :WS-WORK-INV, :WS-WORK-REORDER-POINT,
+                        :WS-WORK-BIN-LOCATION, :WS-WORK-UNIT-COST,
+                        :WS-WORK-DESCRIPTION, :WS-WORK-MIN-LEVEL,
+                        :WS-WORK-MAX-LEVEL, :WS-WORK-LAST-UPDATED
+               FROM EVENT.MARBLES
+               WHERE COLOR = :WS-INPUT-COLOR
+               FOR UPDATE OF INVENTORY
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0 THEN
+               MOVE 1 TO WS-SQL-ERROR
+               MOVE 24 TO WS-MSG-LENGTH
+               MOVE 'UNABLE TO READ INVENTORY' TO WS-OUTPUT-TEXT
+           END-IF.
+      * ===============================================================
+      * Get current inventory for a plain inquiry -- not FOR UPDATE
+      * OF, since GET never changes the row and shouldn't hold it
+      * ===============================================================
+       GET-INVENTORY-READONLY.
+           MOVE 0 TO WS-SQL-ERROR
+           EXEC SQL
+               SELECT INVENTORY, REORDER-POINT, BIN-LOCATION,
+                      UNIT-COST, DESCRIPTION, MIN-LEVEL, MAX-LEVEL,
+                      LAST-UPDATED
+                   INTO :WS-WORK-INV, :WS-WORK-REORDER-POINT,
+                        :WS-WORK-BIN-LOCATION, :WS-WORK-UNIT-COST,
+                        :WS-WORK-DESCRIPTION, :WS-WORK-MIN-LEVEL,
+                        :WS-WORK-MAX-LEVEL, :WS-WORK-LAST-UPDATED
+               FROM EVENT.MARBLES
+               WHERE COLOR = :WS-INPUT-COLOR
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0 THEN
+               MOVE 1 TO WS-SQL-ERROR
+               MOVE 24 TO WS-MSG-LENGTH
+               MOVE 'UNABLE TO READ INVENTORY' TO WS-OUTPUT-TEXT
+           END-IF.
+      * ===============================================================
+      * Insert color
+      * ===============================================================
+       INSERT-COLOR.
+      *
+      *    Set current inventory into WS-WORK-INV
+      *
+           MOVE 0 TO WS-SQL-ERROR
+           EXEC SQL
+               INSERT INTO EVENT.MARBLES
+               VALUES (
+                     :WS-INPUT-COLOR,
+                     0,
+                     :WS-WORK-REORDER-POINT,
+                     :WS-WORK-BIN-LOCATION,
+                     :WS-WORK-UNIT-COST,
+                     :WS-WORK-DESCRIPTION,
+                     :WS-WORK-MIN-LEVEL,
+                     :WS-WORK-MAX-LEVEL,
+                     CURRENT TIMESTAMP)
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0 THEN
+               MOVE 1 TO WS-SQL-ERROR
+               MOVE 22 TO WS-MSG-LENGTH
+               MOVE 'UNABLE TO CREATE COLOR' TO WS-OUTPUT-TEXT
+           END-IF.
+      * ===============================================================
+      * Delete color
+      * ===============================================================
+       DELETE-COLOR.
+      *
+      *    Set current inventory into WS-WORK-INV
+      *
+           MOVE 0 TO WS-SQL-ERROR
+           EXEC SQL
+               DELETE FROM EVENT.MARBLES
+               WHERE COLOR = :WS-INPUT-COLOR
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0 THEN
+               MOVE 1 TO WS-SQL-ERROR
+               MOVE 22 TO WS-MSG-LENGTH
+               MOVE 'UNABLE TO DELETE COLOR' TO WS-OUTPUT-TEXT
+           END-IF.
+      * ===============================================================
+      * Log a MRBL verb to the audit trail
+      * ===============================================================
+       LOG-TRANSACTION.
+      *
+      *     Record one audit row for the verb that just ran
+      *
+            EXEC SQL
+                INSERT INTO EVENT.MARBLES_LOG
+                VALUES (
+                      :WS-INPUT-COLOR,
+                      :WS-INPUT-VERB,
+                      :WS-WORK-INV-BEFORE,
+                      :WS-WORK-INV,
+                      EIBTRMID,
+                      CURRENT TIMESTAMP)
+            END-EXEC.
+      * ===============================================================
+      * Log a rejected transaction (unknown verb or unknown color) to
+      * the rejection-log table
+      * ===============================================================
+       LOG-REJECTION.
+      *
+      *     Record one row for the verb/color that got rejected --
+      *     WS-REJECT-REASON is set by the caller before this runs
+      *
+            EXEC SQL
+                INSERT INTO EVENT.MARBLES_REJECT
+                VALUES (
+                      :WS-INPUT-COLOR,
+                      :WS-INPUT-VERB,
+                      :WS-REJECT-REASON,
+                      EIBTRMID,
+                      CURRENT TIMESTAMP)
+            END-EXEC.
+      * ===============================================================
+      * Do create transaction
+      * ===============================================================
+       DO-CREATE.
+      *
+      *     A newly created color starts at zero on-hand
+      *
+            MOVE 0 TO WS-WORK-INV-BEFORE
+            MOVE 0 TO WS-WORK-INV
+      *
+      *     An optional trailing number after the color sets the
+      *     reorder point (DETERMINE-QUANTITY defaults it to 1, but
+      *     CRE should default to 0, meaning no low-stock warning)
+      *
+            PERFORM DETERMINE-QUANTITY
+            MOVE WS-WORK-QTY TO WS-WORK-REORDER-POINT
+            IF WS-INPUT-QTY = SPACES THEN
+                MOVE 0 TO WS-WORK-REORDER-POINT
+            END-IF
+      *
+      *     Capture the optional bin/cost/description typed after the
+      *     reorder point -- descriptive fields, so a blank or bad
+      *     cost just defaults rather than rejecting the whole CRE
+      *
+            MOVE WS-INPUT-BIN TO WS-WORK-BIN-LOCATION
+            MOVE WS-INPUT-DESC TO WS-WORK-DESCRIPTION
+            PERFORM DETERMINE-UNIT-COST
+            PERFORM DETERMINE-MIN-MAX
+      *
+      *     Get the current inventor
+      *
+            IF WS-QTY-ERROR = 0 THEN
+                PERFORM INSERT-COLOR
+            END-IF.
+      *
+      *     Record the audit trail row and set the response message,
+      *     unless the INSERT itself failed
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0 THEN
+                PERFORM LOG-TRANSACTION
+                MOVE 4 TO WS-MSG-LENGTH
+                MOVE 0 TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Do delete transaction
+      * ===============================================================
+       DO-DELETE.
+      *
+      *     Capture on-hand as of the delete for the audit trail
+      *
+            PERFORM GET-INVENTORY
+            MOVE WS-WORK-INV TO WS-WORK-INV-BEFORE
+      *
+      *     Get the current inventor
+      *
+            IF WS-SQL-ERROR = 0 THEN
+                PERFORM DELETE-COLOR
+            END-IF
+      *
+      *     Record the audit trail row and set the response message,
+      *     unless either SQL statement above failed
+      *
+            IF WS-SQL-ERROR = 0 THEN
+                MOVE 0 TO WS-WORK-INV
+                PERFORM LOG-TRANSACTION
+                MOVE 4 TO WS-MSG-LENGTH
+                MOVE 0 TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+            END-IF.
       * ===============================================================         
       * Do get transaction                                                      
       * ===============================================================         
-       DO-GET.                                                                  
-      *                                                                         
-      *     Get the current inventor                                            
-      *                                                                         
-            PERFORM GET-INVENTORY                                               
-      *                                                                         
-      *     Set message                                                         
-      *                                                                         
-            MOVE 4 TO WS-MSG-LENGTH                                             
-            MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY                             
-            MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT.                         
-      * ===============================================================         
-      * Do init transaction                                                     
-      * ===============================================================         
-       DO-INIT.                                                                 
-      *                                                                         
-      *     Clear                                                               
-      *                                                                         
-            MOVE 0 TO WS-WORK-INV                                               
-      *                                                                         
-      *     Update inventory                                                    
-      *                                                                         
-            PERFORM UPDATE-INVENTORY                                            
-      *                                                                         
-      *     Set message                                                         
-      *                                                                         
-            MOVE 4 TO WS-MSG-LENGTH                                             
-            MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY                             
-            MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT.                         
-      * ===============================================================         
-      * Do add transaction                                                      
-      * ===============================================================         
-       DO-ADD.                                                                  
-      *                                                                         
-      *     Get the current inventor                                            
-      *                                                                         
-            PERFORM GET-INVENTORY                                               
-      *                                                                         
-      *     Add                                                                 
-      *                                                                         
-            ADD 1 TO WS-WORK-INV                                                
-      *                                                                         
-      *     Update inventory                                                    
-      *                                                                         
-            PERFORM UPDATE-INVENTORY                                            
-      *                                                                         
-      *     Set message                                                         
-      *                                                                         
-            MOVE 4 TO WS-MSG-LENGTH                                             
-            MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY                             
-            MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT.                         
-      * ===============================================================         
-      * Do subtract transaction                                                 
-      * ===============================================================         
-       DO-SUB.                                                                  
-      *                                                                         
-      *     Get the current inventor                                            
-      *                                                                         
-            PERFORM GET-INVENTORY                                               
-      *                                                                         
-      *     Subtract (only subtract if we dont go negative)                     
-      *                                                                         
-            IF WS-WORK-INV > 0 THEN                                             
-                SUBTRACT 1 FROM WS-WORK-INV                                     
-            END-IF                                                              
-      *                                                                         
-      *     Update inventory                                                    
-      *                                                                         
-           PERFORM UPDATE-INVENTORY                                             
-      *                                                                         
-      *     Set message                                                         
-      *                                                                         
-            MOVE 4 TO WS-MSG-LENGTH                                             
-            MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY                             
-            MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT.                         
+       DO-GET.
+      *
+      *     Get the current inventory -- read-only, so this never
+      *     holds the row the way the mutating verbs' GET-INVENTORY
+      *     does
+      *
+            PERFORM GET-INVENTORY-READONLY
+      *
+      *     Set message, unless the SELECT itself failed, including
+      *     the descriptive master-data fields alongside the quantity
+      *
+            IF WS-SQL-ERROR = 0 THEN
+                MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-UNIT-COST TO WS-WORK-UNIT-COST-DISPLAY
+                MOVE WS-WORK-MIN-LEVEL TO WS-WORK-MIN-LEVEL-DISPLAY
+                MOVE WS-WORK-MAX-LEVEL TO WS-WORK-MAX-LEVEL-DISPLAY
+                MOVE 1 TO WS-OUTPUT-PTR
+                MOVE SPACES TO WS-OUTPUT-TEXT
+                STRING WS-WORK-INV-DISPLAY      DELIMITED BY SIZE
+                       ' '                      DELIMITED BY SIZE
+                       WS-WORK-BIN-LOCATION      DELIMITED BY SPACE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-UNIT-COST-DISPLAY DELIMITED BY SIZE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-DESCRIPTION       DELIMITED BY SPACE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-MIN-LEVEL-DISPLAY DELIMITED BY SIZE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-MAX-LEVEL-DISPLAY DELIMITED BY SIZE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-LAST-UPDATED      DELIMITED BY SPACE
+                    INTO WS-OUTPUT-TEXT
+                    WITH POINTER WS-OUTPUT-PTR
+                COMPUTE WS-MSG-LENGTH = WS-OUTPUT-PTR - 1
+            END-IF.
+      * ===============================================================
+      * Do init transaction
+      * ===============================================================
+       DO-INIT.
+      *
+      *     Capture on-hand before the reset for the audit trail
+      *
+            PERFORM GET-INVENTORY
+            MOVE WS-WORK-INV TO WS-WORK-INV-BEFORE
+      *
+      *     Clear and update inventory, unless the read above failed
+      *
+            IF WS-SQL-ERROR = 0 THEN
+                MOVE 0 TO WS-WORK-INV
+                PERFORM UPDATE-INVENTORY
+            END-IF
+      *
+      *     Record the audit trail row and set the response message,
+      *     unless either SQL statement above failed
+      *
+            IF WS-SQL-ERROR = 0 THEN
+                PERFORM LOG-TRANSACTION
+                MOVE 4 TO WS-MSG-LENGTH
+                MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Do add transaction
+      * ===============================================================
+       DO-ADD.
+      *
+      *     Work out how many marbles to move (1 unless qty was typed)
+      *
+            PERFORM DETERMINE-QUANTITY
+      *
+      *     Get the current inventor
+      *
+            IF WS-QTY-ERROR = 0 THEN
+                PERFORM GET-INVENTORY
+                MOVE WS-WORK-INV TO WS-WORK-INV-BEFORE
+            END-IF
+      *
+      *     Add and update inventory, unless the above failed
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0 THEN
+                ADD WS-WORK-QTY TO WS-WORK-INV
+                PERFORM UPDATE-INVENTORY
+            END-IF
+      *
+      *     Record the audit trail row and set the response message,
+      *     unless either statement above failed
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0 THEN
+                PERFORM LOG-TRANSACTION
+                MOVE 4 TO WS-MSG-LENGTH
+                MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Do subtract transaction
+      * ===============================================================
+       DO-SUB.
+      *
+      *     Work out how many marbles to move (1 unless qty was typed)
+      *
+            PERFORM DETERMINE-QUANTITY
+      *
+      *     Get the current inventor
+      *
+            IF WS-QTY-ERROR = 0 THEN
+                PERFORM GET-INVENTORY
+                MOVE WS-WORK-INV TO WS-WORK-INV-BEFORE
+            END-IF
+      *
+      *     Subtract (clamping at zero rather than going negative) and
+      *     update inventory, unless the above failed
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0 THEN
+                IF WS-WORK-INV > WS-WORK-QTY THEN
+                    SUBTRACT WS-WORK-QTY FROM WS-WORK-INV
+                ELSE
+                    MOVE 0 TO WS-WORK-INV
+                END-IF
+                PERFORM UPDATE-INVENTORY
+            END-IF
+      *
+      *     Record the audit trail row and set the response message,
+      *     unless either statement above failed
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0 THEN
+                PERFORM LOG-TRANSACTION
+                MOVE 4 TO WS-MSG-LENGTH
+                MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+      *
+      *         Flag the response when this subtract crossed the
+      *         color's reorder point
+      *
+                MOVE 0 TO WS-LOW-STOCK
+                IF WS-WORK-REORDER-POINT > 0
+                        AND WS-WORK-INV <= WS-WORK-REORDER-POINT THEN
+                    MOVE 1 TO WS-LOW-STOCK
+                    MOVE 14 TO WS-MSG-LENGTH
+                    MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+                    STRING WS-WORK-INV-DISPLAY DELIMITED BY SIZE
+                        ' LOW STOCK' DELIMITED BY SIZE
+                        INTO WS-OUTPUT-TEXT
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Do list transaction (every color's inventory in one response)
+      * ===============================================================
+       DO-LIST.
+      *
+      *     Reset accumulator and fetch indicator
+      *
+            MOVE SPACES TO WS-OUTPUT-TEXT
+            MOVE 1 TO WS-LIST-PTR
+            MOVE 0 TO WS-LIST-DONE
+      *
+            EXEC SQL
+                DECLARE C-LIST CURSOR FOR
+                SELECT COLOR, INVENTORY
+                FROM EVENT.MARBLES
+            END-EXEC
+      *
+            EXEC SQL
+                OPEN C-LIST
+            END-EXEC
+      *
+            PERFORM FETCH-LIST-ROW
+                UNTIL WS-LIST-NO-MORE
+      *
+            EXEC SQL
+                CLOSE C-LIST
+            END-EXEC
+      *
+      *     Set message (or say so if the table is empty)
+      *
+            IF WS-LIST-PTR = 1 THEN
+                MOVE 16 TO WS-MSG-LENGTH
+                MOVE 'NO COLORS FOUND' TO WS-OUTPUT-TEXT
+            ELSE
+                COMPUTE WS-MSG-LENGTH = WS-LIST-PTR - 1
+            END-IF.
+      * ===============================================================
+      * Fetch one LIST row and append it to the response text
+      * ===============================================================
+       FETCH-LIST-ROW.
+      *
+            EXEC SQL
+                FETCH C-LIST INTO :WS-LIST-COLOR, :WS-LIST-INV
+            END-EXEC
+      *
+            IF SQLCODE = 0 THEN
+                MOVE WS-LIST-INV TO WS-LIST-INV-DISPLAY
+                STRING WS-LIST-COLOR DELIMITED BY SPACE
+                       ' ' DELIMITED BY SIZE
+                       WS-LIST-INV-DISPLAY DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                    INTO WS-OUTPUT-TEXT
+                    WITH POINTER WS-LIST-PTR
+            ELSE
+                MOVE 1 TO WS-LIST-DONE
+            END-IF.
+      * ===============================================================
+      * Do total transaction (sum of inventory across all colors)
+      * ===============================================================
+       DO-TOTAL.
+      *
+      *     Sum inventory with no WHERE clause
+      *
+            MOVE 0 TO WS-SQL-ERROR
+            EXEC SQL
+                SELECT SUM(INVENTORY) INTO :WS-WORK-INV
+                FROM EVENT.MARBLES
+            END-EXEC
+      *
+            IF SQLCODE NOT = 0 THEN
+                MOVE 1 TO WS-SQL-ERROR
+                MOVE 21 TO WS-MSG-LENGTH
+                MOVE 'UNABLE TO READ TOTALS' TO WS-OUTPUT-TEXT
+            END-IF
+      *
+      *     Set message, unless the SELECT itself failed
+      *
+            IF WS-SQL-ERROR = 0 THEN
+                MOVE 4 TO WS-MSG-LENGTH
+                MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Do move transaction (MRBL MOV <SRC> <QTY> <DST>), transfers
+      * quantity from the source color to the destination color as
+      * one unit of work so the move can't apply to only one side
+      * ===============================================================
+       DO-MOV.
+      *
+      *     Parse the transfer quantity (defaults to 1 if omitted)
+      *
+            PERFORM DETERMINE-QUANTITY
+            MOVE WS-INPUT-COLOR TO WS-MOV-SRC-COLOR
+      *
+      *     Reject a self-transfer -- moving a color onto itself
+      *     would subtract and re-add against the same row below,
+      *     fabricating inventory with no source
+      *
+            IF WS-QTY-ERROR = 0
+                    AND WS-INPUT-COLOR = WS-INPUT-DEST-COLOR THEN
+                MOVE 1 TO WS-QTY-ERROR
+                MOVE 24 TO WS-MSG-LENGTH
+                MOVE 'CANNOT MOV TO SAME COLOR' TO WS-OUTPUT-TEXT
+            END-IF
+      *
+      *     Confirm the destination color exists too
+      *
+            IF WS-QTY-ERROR = 0 THEN
+                MOVE WS-INPUT-DEST-COLOR TO WS-INPUT-COLOR
+                PERFORM CHECK-IF-COLOR-FOUND
+            END-IF
+      *
+      *     Lock both rows in a fixed order (lexicographically
+      *     smaller color first) regardless of which one is the
+      *     source and which is the destination, unless anything
+      *     checked above failed -- otherwise two concurrent MOVs
+      *     between the same two colors in opposite directions could
+      *     each lock their own destination first and then deadlock
+      *     waiting on each other's source
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0
+                    AND WS-COLOR-FOUND = 1 THEN
+                IF WS-MOV-SRC-COLOR < WS-INPUT-DEST-COLOR THEN
+                    MOVE WS-MOV-SRC-COLOR TO WS-INPUT-COLOR
+                    PERFORM GET-INVENTORY
+                    MOVE WS-WORK-INV TO WS-MOV-SRC-INV
+                    MOVE WS-INPUT-DEST-COLOR TO WS-INPUT-COLOR
+                    PERFORM GET-INVENTORY
+                    MOVE WS-WORK-INV TO WS-MOV-DEST-INV
+                ELSE
+                    MOVE WS-INPUT-DEST-COLOR TO WS-INPUT-COLOR
+                    PERFORM GET-INVENTORY
+                    MOVE WS-WORK-INV TO WS-MOV-DEST-INV
+                    MOVE WS-MOV-SRC-COLOR TO WS-INPUT-COLOR
+                    PERFORM GET-INVENTORY
+                    MOVE WS-WORK-INV TO WS-MOV-SRC-INV
+                END-IF
+            END-IF
+      *
+      *     Subtract the quantity from the source (clamping at zero
+      *     rather than going negative) and update it, using the
+      *     inventory already fetched above instead of re-reading it
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0
+                    AND WS-COLOR-FOUND = 1 THEN
+                MOVE WS-MOV-SRC-COLOR TO WS-INPUT-COLOR
+                MOVE WS-MOV-SRC-INV TO WS-WORK-INV-BEFORE
+                MOVE WS-MOV-SRC-INV TO WS-WORK-INV
+                IF WS-WORK-INV > WS-WORK-QTY THEN
+                    SUBTRACT WS-WORK-QTY FROM WS-WORK-INV
+                ELSE
+                    MOVE 0 TO WS-WORK-INV
+                END-IF
+                PERFORM UPDATE-INVENTORY
+                PERFORM LOG-TRANSACTION
+            END-IF
+      *
+      *     Add the quantity onto the destination and update it
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0
+                    AND WS-COLOR-FOUND = 1 THEN
+                MOVE WS-INPUT-DEST-COLOR TO WS-INPUT-COLOR
+                MOVE WS-MOV-DEST-INV TO WS-WORK-INV-BEFORE
+                COMPUTE WS-WORK-INV = WS-MOV-DEST-INV + WS-WORK-QTY
+                PERFORM UPDATE-INVENTORY
+            END-IF
+      *
+      *     Record the destination's audit trail row and set the
+      *     response message, unless anything above failed
+      *
+            IF WS-QTY-ERROR = 0 AND WS-SQL-ERROR = 0
+                    AND WS-COLOR-FOUND = 1 THEN
+                PERFORM LOG-TRANSACTION
+                MOVE 4 TO WS-MSG-LENGTH
+                MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-INV-DISPLAY TO WS-OUTPUT-TEXT
+            END-IF
+      *
+      *     Restore the source color so later processing sees the
+      *     color the user originally typed
+      *
+            MOVE WS-MOV-SRC-COLOR TO WS-INPUT-COLOR.

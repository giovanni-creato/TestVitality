@@ -0,0 +1,185 @@
+      * ===============================================================
+      * Combined summary report across COBOL000 and FINARP03's own
+      * input feeds. Reads each feed independently (same record shape
+      * and totals formula each of those programs already uses) and
+      * prints one summary showing both record counts/grand totals
+      * side by side plus the combined grand total across both, so
+      * nobody has to add the two report footers together by hand.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINCOMB1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COBOL-INPUT-FILE ASSIGN U-T-INPUT.
+           SELECT FINARP-INPUT-FILE ASSIGN U-T-INPUT3.
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COBOL-INPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS COBOL-INPUT-RECORD.
+         01 COBOL-INPUT-RECORD.
+           02 COBOL-FIELD1           PIC 9(8).
+           02 COBOL-FIELD2           PIC X(10).
+           02 COBOL-FIELD3           PIC X(20).
+           02 COBOL-FIELD4           PIC 9(6).
+           02 COBOL-FIELD5           PIC 9(6).
+           02 COBOL-FIELD6           PIC X(6).
+           02 FILLER                 PIC X(24).
+       FD  FINARP-INPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS FINARP-INPUT-RECORD.
+         01 FINARP-INPUT-RECORD.
+           02 FINARP-FIELD1          PIC 9(8).
+           02 FINARP-FIELD2          PIC X(10).
+           02 FINARP-FIELD3          PIC X(20).
+           02 FINARP-FIELD4          PIC 9(6).
+           02 FINARP-FIELD5          PIC 9(6).
+           02 FILLER                 PIC X(30).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+         01 OUTPUT-RECORD.
+           02 CARRIAGE-CONTROL PIC X.
+           02 OUTPUT-LINE      PIC X(132).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       COPY COPY939.
+       01  PROGRAM-WORK-FIELDS.
+           02  COBOL-SWITCH          PIC X(3).
+               88  COBOL-END-OF-FILE VALUE 'EOF'.
+           02  FINARP-SWITCH         PIC X(3).
+               88  FINARP-END-OF-FILE VALUE 'EOF'.
+           02  VALID-SWITCH          PIC X(3).
+               88  RECORD-IS-VALID   VALUE 'YES'.
+           02  COBOL-DUPLICATE-SWITCH PIC X(3).
+               88  COBOL-RECORD-IS-DUPLICATE VALUE 'YES'.
+           02  COBOL-FIRST-RECORD-SWITCH PIC X(3) VALUE 'YES'.
+               88  COBOL-FIRST-RECORD   VALUE 'YES'.
+           02  COBOL-PREV-FIELD2     PIC X(10) VALUE SPACES.
+           02  PAGE-COUNT            PIC 9(3).
+       COPY PAGING.
+       01  WS-COMBINED-WORK.
+           02  WS-COBOL-RECORD-COUNT   PIC 9(5) VALUE 0.
+           02  WS-COBOL-GRAND-TOTAL    PIC 9(13) VALUE 0.
+           02  WS-FINARP-RECORD-COUNT  PIC 9(5) VALUE 0.
+           02  WS-FINARP-GRAND-TOTAL   PIC 9(13) VALUE 0.
+           02  WS-COMBINED-GRAND-TOTAL PIC 9(14) VALUE 0.
+       01  SUMMARY-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(11) VALUE 'COBOL000: '.
+           02  OUTPUT-COBOL-COUNT    PIC ZZ,ZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  FILLER                PIC X(13) VALUE 'GRAND TOTAL: '.
+           02  OUTPUT-COBOL-TOTAL    PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(51).
+       01  SUMMARY-LINE-2.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(11) VALUE 'FINARP03: '.
+           02  OUTPUT-FINARP-COUNT   PIC ZZ,ZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  FILLER                PIC X(13) VALUE 'GRAND TOTAL: '.
+           02  OUTPUT-FINARP-TOTAL   PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(51).
+       01  COMBINED-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(24) VALUE
+               'COMBINED GRAND TOTAL:  '.
+           02  OUTPUT-COMBINED-TOTAL PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(84).
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN INPUT  COBOL-INPUT-FILE
+                       FINARP-INPUT-FILE
+                OUTPUT REPORT-FILE.
+           PERFORM GET-COBOL-RECORD.
+           PERFORM SUM-COBOL-AND-READ
+              UNTIL COBOL-END-OF-FILE.
+           PERFORM GET-FINARP-RECORD.
+           PERFORM SUM-FINARP-AND-READ
+              UNTIL FINARP-END-OF-FILE.
+           COMPUTE WS-COMBINED-GRAND-TOTAL =
+               WS-COBOL-GRAND-TOTAL + WS-FINARP-GRAND-TOTAL.
+           PERFORM WRITE-HEADER.
+           PERFORM WRITE-SUMMARY-LINES.
+           CLOSE COBOL-INPUT-FILE
+                 FINARP-INPUT-FILE
+                 REPORT-FILE.
+           GOBACK.
+      * ===============================================================
+       GET-COBOL-RECORD.
+           READ COBOL-INPUT-FILE AT END
+               MOVE 'EOF' TO COBOL-SWITCH.
+      * ===============================================================
+      * Same validity test COBOL000's VALIDATE-INPUT-RECORD applies,
+      * so an invalid row is excluded from this total the same way it
+      * never reaches COBOL000's own report total
+      * ===============================================================
+       SUM-COBOL-AND-READ.
+           MOVE 'YES' TO VALID-SWITCH.
+           IF COBOL-FIELD1 IS NOT NUMERIC
+              MOVE 'NO ' TO VALID-SWITCH.
+           IF COBOL-FIELD4 IS NOT NUMERIC
+              MOVE 'NO ' TO VALID-SWITCH.
+           IF COBOL-FIELD5 IS NOT NUMERIC
+              MOVE 'NO ' TO VALID-SWITCH.
+           PERFORM CHECK-COBOL-FOR-DUPLICATE
+           IF RECORD-IS-VALID AND NOT COBOL-RECORD-IS-DUPLICATE
+              ADD 1 TO WS-COBOL-RECORD-COUNT
+              ADD COBOL-FIELD1 COBOL-FIELD4 COBOL-FIELD5
+                  TO WS-COBOL-GRAND-TOTAL.
+           PERFORM GET-COBOL-RECORD.
+      * ===============================================================
+      * Same consecutive-duplicate test COBOL000's CHECK-FOR-
+      * DUPLICATE applies, so a duplicate row is excluded from this
+      * total the same way it never reaches COBOL000's own report
+      * total (routed to WRITE-DUPLICATE-LINE there instead)
+      * ===============================================================
+       CHECK-COBOL-FOR-DUPLICATE.
+           MOVE 'NO ' TO COBOL-DUPLICATE-SWITCH.
+           IF NOT COBOL-FIRST-RECORD
+              IF COBOL-FIELD2 = COBOL-PREV-FIELD2
+                 MOVE 'YES' TO COBOL-DUPLICATE-SWITCH.
+           MOVE 'NO ' TO COBOL-FIRST-RECORD-SWITCH.
+           MOVE COBOL-FIELD2 TO COBOL-PREV-FIELD2.
+      * ===============================================================
+       GET-FINARP-RECORD.
+           READ FINARP-INPUT-FILE AT END
+               MOVE 'EOF' TO FINARP-SWITCH.
+      * ===============================================================
+       SUM-FINARP-AND-READ.
+           ADD 1 TO WS-FINARP-RECORD-COUNT.
+           ADD FINARP-FIELD4 FINARP-FIELD5 TO WS-FINARP-GRAND-TOTAL.
+           PERFORM GET-FINARP-RECORD.
+      * ===============================================================
+       WRITE-HEADER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           ADD 1 TO PAGE-COUNT
+           MOVE '  COMBINED FINANCE SUMMARY    ' TO REPORT-TITLE.
+           MOVE PAGE-COUNT TO PAGE-NUMBER.
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+      * ===============================================================
+       WRITE-SUMMARY-LINES.
+           MOVE 2 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE WS-COBOL-RECORD-COUNT TO OUTPUT-COBOL-COUNT.
+           MOVE WS-COBOL-GRAND-TOTAL TO OUTPUT-COBOL-TOTAL.
+           MOVE SUMMARY-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE WS-FINARP-RECORD-COUNT TO OUTPUT-FINARP-COUNT.
+           MOVE WS-FINARP-GRAND-TOTAL TO OUTPUT-FINARP-TOTAL.
+           MOVE SUMMARY-LINE-2 TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           MOVE 2 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE WS-COMBINED-GRAND-TOTAL TO OUTPUT-COMBINED-TOTAL.
+           MOVE COMBINED-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.

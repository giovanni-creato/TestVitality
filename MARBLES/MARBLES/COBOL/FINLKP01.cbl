@@ -0,0 +1,131 @@
+      * ===============================================================
+      * Lookup utility against INPUT-FILE (see COBOL939.cbl/
+      * FINARP03.cbl) keyed on INPUT-FIELD2, so a handful of account
+      * codes can be looked up directly instead of scanning the whole
+      * file sequentially. Reads a small driver file of keys and
+      * prints, for each, whether the key was found and the record's
+      * remaining fields when it was. INPUT-FILE here (ASSIGN
+      * U-T-LKPIDX) is the indexed copy FINLKP02.cbl builds from the
+      * same data COBOL939.cbl/FINARP03.cbl read sequentially under
+      * ASSIGN U-T-INPUT -- run FINLKP02 first whenever that feed
+      * changes.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINLKP01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN U-T-LKPIDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS INPUT-FIELD2
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT KEY-FILE ASSIGN U-T-INPUT2.
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS INPUT-FILE-RECORD.
+         01 INPUT-FILE-RECORD.
+           02 INPUT-FIELD1           PIC 9(8).
+           02 INPUT-FIELD2           PIC X(10).
+           02 INPUT-FIELD3           PIC X(20).
+           02 INPUT-FIELD4           PIC 9(6).
+           02 INPUT-FIELD5           PIC 9(6).
+           02 INPUT-FIELD6           PIC X(6).
+           02 FILLER                 PIC X(24).
+       FD  KEY-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS KEY-FILE-RECORD.
+         01 KEY-FILE-RECORD.
+           02 LOOKUP-KEY         PIC X(10).
+           02 FILLER             PIC X(70).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+         01 OUTPUT-RECORD.
+           02 CARRIAGE-CONTROL PIC X.
+           02 OUTPUT-LINE      PIC X(132).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       COPY COPY939.
+       01  PROGRAM-WORK-FIELDS.
+           02  INPUT-SWITCH          PIC X(3).
+               88  END-OF-FILE       VALUE 'EOF'.
+           02  LINES-WRITTEN         PIC 9(3).
+               88  NEW-PAGE          VALUE 30.
+           02  PAGE-COUNT            PIC 9(3).
+           02  WS-INPUT-FILE-STATUS  PIC X(2).
+               88  WS-KEY-FOUND      VALUE '00'.
+       COPY PAGING.
+       01  LOOKUP-LINE.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-KEY            PIC X(10).
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  LOOKUP-STATUS         PIC X(9).
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-FIELD3         PIC X(20).
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(68).
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN INPUT  INPUT-FILE
+                       KEY-FILE
+                OUTPUT REPORT-FILE.
+           PERFORM GET-KEY-RECORD.
+           PERFORM LOOKUP-AND-READ
+              UNTIL END-OF-FILE.
+           CLOSE INPUT-FILE
+                 KEY-FILE
+                 REPORT-FILE.
+           GOBACK.
+      * ===============================================================
+       GET-KEY-RECORD.
+           READ KEY-FILE AT END
+               MOVE 'EOF' TO INPUT-SWITCH.
+      * ===============================================================
+       LOOKUP-AND-READ.
+           MOVE LOOKUP-KEY TO INPUT-FIELD2.
+           READ INPUT-FILE
+               INVALID KEY
+                   CONTINUE.
+           PERFORM WRITE-LOOKUP-LINE.
+           PERFORM GET-KEY-RECORD.
+      * ===============================================================
+       WRITE-LOOKUP-LINE.
+           IF NEW-PAGE
+              PERFORM WRITE-HEADER
+              MOVE 2 TO LINE-SPACING.
+              MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE LOOKUP-KEY TO OUTPUT-KEY.
+           IF WS-KEY-FOUND
+              MOVE 'FOUND'   TO LOOKUP-STATUS
+              MOVE INPUT-FIELD3 TO OUTPUT-FIELD3
+              MOVE INPUT-FIELD4 TO OUTPUT-FIELD4
+              MOVE INPUT-FIELD5 TO OUTPUT-FIELD5
+           ELSE
+              MOVE 'NOT FOUND' TO LOOKUP-STATUS
+              MOVE SPACES TO OUTPUT-FIELD3
+              MOVE 0 TO OUTPUT-FIELD4
+              MOVE 0 TO OUTPUT-FIELD5.
+           MOVE LOOKUP-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+      * ===============================================================
+       WRITE-HEADER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           ADD 1 TO PAGE-COUNT
+           MOVE '   INPUT-FILE KEY LOOKUP      ' TO REPORT-TITLE.
+           MOVE PAGE-COUNT TO PAGE-NUMBER.
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.

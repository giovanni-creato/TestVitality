@@ -0,0 +1,108 @@
+      * ===============================================================
+      * Batch purge/archive of EVENT.MARBLES colors that have drained
+      * to zero on-hand. Each qualifying color is written to a flat
+      * archive file (color, inventory, as-of-date) and then removed
+      * from the live table, instead of letting drained colors sit in
+      * EVENT.MARBLES forever and clutter every LIST/GET response.
+      *
+      * A color only qualifies once it has sat at zero for a while --
+      * LAST-UPDATED lets the purge cursor require WS-IDLE-DAYS since
+      * the last ADD/SUB/CRE/INI touched it, so a color that just this
+      * shift drained to zero isn't archived out from under a floor
+      * worker still actively restocking it.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLPRG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVE-FILE ASSIGN U-T-CSVOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVE-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 40 CHARACTERS
+           DATA RECORD IS ARCHIVE-RECORD.
+         01 ARCHIVE-RECORD.
+           02 ARCHIVE-COLOR      PIC X(10).
+           02 ARCHIVE-INVENTORY  PIC 9(5).
+           02 ARCHIVE-AS-OF-DATE PIC 9(6).
+           02 FILLER             PIC X(19).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-WORK-FIELDS.
+           02  CURSOR-SWITCH     PIC X(3).
+               88  END-OF-CURSOR VALUE 'EOF'.
+           02  PURGE-COUNT       PIC 9(5) VALUE 0.
+           02  WS-IDLE-DAYS      PIC 9(3) VALUE 90.
+       01  WS-PURGE-WORK.
+           02  WS-PURGE-COLOR    PIC X(10).
+           02  WS-PURGE-INV      PIC S9(4) COMP.
+           02  WS-CURRENT-DATE   PIC 9(6).
+      * ===============================================================
+      * Map SQL table this batch reads and deletes from
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN OUTPUT ARCHIVE-FILE.
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           EXEC SQL
+               DECLARE C-PURGE CURSOR FOR
+               SELECT COLOR, INVENTORY
+               FROM EVENT.MARBLES
+               WHERE INVENTORY = 0
+                 AND LAST-UPDATED <= CURRENT TIMESTAMP
+                                     - :WS-IDLE-DAYS DAYS
+           END-EXEC.
+           EXEC SQL
+               OPEN C-PURGE
+           END-EXEC.
+           PERFORM FETCH-AND-PURGE
+              UNTIL END-OF-CURSOR.
+           EXEC SQL
+               CLOSE C-PURGE
+           END-EXEC.
+           CLOSE ARCHIVE-FILE.
+           GOBACK.
+      * ===============================================================
+       FETCH-AND-PURGE.
+           EXEC SQL
+               FETCH C-PURGE INTO :WS-PURGE-COLOR, :WS-PURGE-INV
+           END-EXEC
+           IF SQLCODE = 0
+              PERFORM WRITE-ARCHIVE-RECORD
+              PERFORM DELETE-PURGED-COLOR
+           ELSE
+              MOVE 'EOF' TO CURSOR-SWITCH.
+      * ===============================================================
+       WRITE-ARCHIVE-RECORD.
+           MOVE SPACES TO ARCHIVE-RECORD.
+           MOVE WS-PURGE-COLOR TO ARCHIVE-COLOR.
+           MOVE WS-PURGE-INV TO ARCHIVE-INVENTORY.
+           MOVE WS-CURRENT-DATE TO ARCHIVE-AS-OF-DATE.
+           WRITE ARCHIVE-RECORD.
+           ADD 1 TO PURGE-COUNT.
+      * ===============================================================
+      * Remove the archived color from the live table. A cursor FETCH
+      * already confirmed INVENTORY = 0 for this color, so this delete
+      * targets the same row by key rather than WHERE CURRENT OF, the
+      * same way DELETE-COLOR in MARBLES.cbl deletes by COLOR.
+      * ===============================================================
+       DELETE-PURGED-COLOR.
+           EXEC SQL
+               DELETE FROM EVENT.MARBLES
+               WHERE COLOR = :WS-PURGE-COLOR
+           END-EXEC.

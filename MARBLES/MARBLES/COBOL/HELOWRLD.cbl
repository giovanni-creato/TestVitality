@@ -8,10 +8,19 @@
       ******************************************************************        
        ENVIRONMENT DIVISION.                                                    
        INPUT-OUTPUT SECTION.                                                    
-       FILE-CONTROL.                                                            
-       DATA DIVISION.                                                           
-      ******************************************************************        
-       WORKING-STORAGE SECTION.                                                 
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  OUTPUT-RECORD.
+           02  CARRIAGE-CONTROL      PIC X.
+           02  OUTPUT-LINE           PIC X(132).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
       ******************************************************************        
        COPY FAPHDR.                                                             
        01  PROGRAM-WORK-FIELDS.                                                 
@@ -19,8 +28,11 @@
                88  END-OF-FILE   VALUE 'EOX'.                                   
            02  LINES-WRITTEN     PIC 9(3).                                      
                88  NEW-PAGE      VALUE 30.                                      
-           02  PAGE-COUNT        PIC 9(3).                                      
-       COPY FAPPAGE.                                                            
+           02  PAGE-COUNT        PIC 9(3).
+           02  SAMPLE-FIELD4     PIC 9(6)  VALUE 100.
+           02  SAMPLE-FIELD5     PIC 9(6)  VALUE 200.
+           02  SAMPLE-TOTAL      PIC 9(13) VALUE 0.
+       COPY FAPPAGE.
        01  DATA-LINE.                                                           
            02  FILLER                PIC X(5).                                  
            02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                            
@@ -37,7 +49,42 @@
            02  FILLER                PIC X(30).                                 
        COPY FOOTER.                                                             
       ******************************************************************        
-       PROCEDURE DIVISION.                                                      
-      ******************************************************************        
-           DISPLAY 'HELLO WORLD'.                                               
-           GOBACK.                                                              
+       PROCEDURE DIVISION.
+      ******************************************************************
+           DISPLAY 'HELLO WORLD'.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM WRITE-HEADER.
+           PERFORM WRITE-SAMPLE-LINE.
+           PERFORM WRITE-FOOTER.
+           CLOSE REPORT-FILE.
+           GOBACK.
+      ******************************************************************
+       WRITE-HEADER.
+           ADD 1 TO PAGE-COUNT.
+           MOVE 'SAMPLE HELOWRLD REPORT' TO REPORT-TITLE.
+           MOVE PAGE-COUNT TO PAGE-NUMBER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+      ******************************************************************
+       WRITE-SAMPLE-LINE.
+           MOVE 1 TO OUTPUT-FIELD1.
+           MOVE 'SAMPLE' TO OUTPUT-FIELD2.
+           MOVE 'HELOWRLD TEMPLATE ROW' TO OUTPUT-FIELD3.
+           MOVE SAMPLE-FIELD4 TO OUTPUT-FIELD4.
+           MOVE SAMPLE-FIELD5 TO OUTPUT-FIELD5.
+           COMPUTE SAMPLE-TOTAL = SAMPLE-FIELD4 + SAMPLE-FIELD5.
+           MOVE SAMPLE-TOTAL TO OUTPUT-TOTAL.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE DATA-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+      ******************************************************************
+       WRITE-FOOTER.
+           MOVE 1 TO OUTPUT-RECORD-COUNT.
+           MOVE SAMPLE-TOTAL TO OUTPUT-GRAND-TOTAL.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE FOOTER-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.

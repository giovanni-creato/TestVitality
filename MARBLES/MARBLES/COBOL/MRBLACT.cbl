@@ -0,0 +1,160 @@
+      * ===============================================================
+      * Daily activity summary for MRBL transactions. Reads
+      * EVENT.MARBLES_LOG for one business date and prints, per color,
+      * the count of ADDs, count of SUBs, net change, and the
+      * opening/closing inventory for that date -- so shift
+      * supervisors get a daily activity sheet instead of having to
+      * query the audit table by hand.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+         01 OUTPUT-RECORD.
+           02 CARRIAGE-CONTROL PIC X.
+           02 OUTPUT-LINE      PIC X(132).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       COPY COPY939.
+       01  PROGRAM-WORK-FIELDS.
+           02  CURSOR-SWITCH     PIC X(3).
+               88  END-OF-CURSOR VALUE 'EOF'.
+           02  LINES-WRITTEN     PIC 9(3).
+               88  NEW-PAGE      VALUE 30.
+           02  PAGE-COUNT        PIC 9(3).
+           02  FIRST-ROW-SWITCH  PIC X(3) VALUE 'YES'.
+               88  FIRST-ROW     VALUE 'YES'.
+       COPY PAGING.
+       01  WS-BUSINESS-DATE      PIC 9(8).
+       01  WS-LOG-WORK.
+           02  WS-LOG-COLOR       PIC X(10).
+           02  WS-LOG-VERB        PIC X(3).
+           02  WS-LOG-BEFORE-QTY  PIC S9(9) COMP.
+           02  WS-LOG-AFTER-QTY   PIC S9(9) COMP.
+       01  WS-ACTIVITY-WORK.
+           02  WS-CURRENT-COLOR   PIC X(10) VALUE SPACES.
+           02  WS-ADD-COUNT       PIC 9(5)  VALUE 0.
+           02  WS-SUB-COUNT       PIC 9(5)  VALUE 0.
+           02  WS-OPENING-INV     PIC S9(9) VALUE 0.
+           02  WS-CLOSING-INV     PIC S9(9) VALUE 0.
+           02  WS-NET-CHANGE      PIC S9(9) VALUE 0.
+       01  ACTIVITY-LINE.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-COLOR          PIC X(10).
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  FILLER                PIC X(5)  VALUE 'ADD: '.
+           02  OUTPUT-ADD-COUNT      PIC ZZZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  FILLER                PIC X(5)  VALUE 'SUB: '.
+           02  OUTPUT-SUB-COUNT      PIC ZZZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  FILLER                PIC X(12) VALUE 'OPENING INV '.
+           02  OUTPUT-OPENING-INV    PIC -ZZZZZZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  FILLER                PIC X(12) VALUE 'CLOSING INV '.
+           02  OUTPUT-CLOSING-INV    PIC -ZZZZZZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  FILLER                PIC X(5)  VALUE 'NET: '.
+           02  OUTPUT-NET-CHANGE     PIC -ZZZZZZZ9.
+           02  FILLER                PIC X(3).
+      * ===============================================================
+      * Map SQL audit-log table this report reads
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES_LOG TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             VERB                           VARCHAR(3)  NOT NULL,
+             BEFORE-QTY                     INTEGER     NOT NULL,
+             AFTER-QTY                      INTEGER     NOT NULL,
+             TERM-ID                        CHAR(4)     NOT NULL,
+             LOG-TIMESTAMP                  TIMESTAMP   NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-BUSINESS-DATE FROM DATE YYYYMMDD.
+           EXEC SQL
+               DECLARE C-ACTIVITY CURSOR FOR
+               SELECT COLOR, VERB, BEFORE-QTY, AFTER-QTY
+               FROM EVENT.MARBLES_LOG
+               WHERE DATE(LOG-TIMESTAMP) = :WS-BUSINESS-DATE
+               ORDER BY COLOR, LOG-TIMESTAMP
+           END-EXEC.
+           EXEC SQL
+               OPEN C-ACTIVITY
+           END-EXEC.
+           PERFORM FETCH-ACTIVITY-ROW.
+           PERFORM ACCUMULATE-AND-READ
+              UNTIL END-OF-CURSOR.
+           IF NOT FIRST-ROW
+              PERFORM WRITE-ACTIVITY-LINE.
+           EXEC SQL
+               CLOSE C-ACTIVITY
+           END-EXEC.
+           CLOSE REPORT-FILE.
+           GOBACK.
+      * ===============================================================
+       FETCH-ACTIVITY-ROW.
+           EXEC SQL
+               FETCH C-ACTIVITY
+                   INTO :WS-LOG-COLOR, :WS-LOG-VERB,
+                        :WS-LOG-BEFORE-QTY, :WS-LOG-AFTER-QTY
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 'EOF' TO CURSOR-SWITCH.
+      * ===============================================================
+       ACCUMULATE-AND-READ.
+           IF NOT FIRST-ROW
+                 AND WS-LOG-COLOR NOT = WS-CURRENT-COLOR
+              PERFORM WRITE-ACTIVITY-LINE.
+           IF FIRST-ROW OR WS-LOG-COLOR NOT = WS-CURRENT-COLOR
+              PERFORM START-NEW-COLOR.
+           IF WS-LOG-VERB = 'ADD'
+              ADD 1 TO WS-ADD-COUNT
+           ELSE IF WS-LOG-VERB = 'SUB'
+              ADD 1 TO WS-SUB-COUNT.
+           MOVE WS-LOG-AFTER-QTY TO WS-CLOSING-INV.
+           PERFORM FETCH-ACTIVITY-ROW.
+      * ===============================================================
+       START-NEW-COLOR.
+           MOVE 'NO ' TO FIRST-ROW-SWITCH.
+           MOVE WS-LOG-COLOR TO WS-CURRENT-COLOR.
+           MOVE WS-LOG-BEFORE-QTY TO WS-OPENING-INV.
+           MOVE WS-LOG-AFTER-QTY TO WS-CLOSING-INV.
+           MOVE 0 TO WS-ADD-COUNT.
+           MOVE 0 TO WS-SUB-COUNT.
+      * ===============================================================
+       WRITE-ACTIVITY-LINE.
+           IF NEW-PAGE
+              PERFORM WRITE-HEADER
+              MOVE 2 TO LINE-SPACING.
+              MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           COMPUTE WS-NET-CHANGE = WS-CLOSING-INV - WS-OPENING-INV.
+           MOVE WS-CURRENT-COLOR TO OUTPUT-COLOR.
+           MOVE WS-ADD-COUNT TO OUTPUT-ADD-COUNT.
+           MOVE WS-SUB-COUNT TO OUTPUT-SUB-COUNT.
+           MOVE WS-OPENING-INV TO OUTPUT-OPENING-INV.
+           MOVE WS-CLOSING-INV TO OUTPUT-CLOSING-INV.
+           MOVE WS-NET-CHANGE TO OUTPUT-NET-CHANGE.
+           MOVE ACTIVITY-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+      * ===============================================================
+       WRITE-HEADER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           ADD 1 TO PAGE-COUNT
+           MOVE '  MARBLES DAILY ACTIVITY      ' TO REPORT-TITLE.
+           MOVE PAGE-COUNT TO PAGE-NUMBER.
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.

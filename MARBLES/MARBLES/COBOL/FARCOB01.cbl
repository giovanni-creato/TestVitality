@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FARCOB01.
+      ******************************************************************
+      *REMARKS. BATCH COBOL DRIVER - CALLS FARSUB02 TO WRITE A STATUS
+      *         LINE TO PRINTOUT THROUGH THE FARINCL LINKAGE AREA.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINTOUT ASSIGN U-T-SYSOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINTOUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PRINT-OUT.
+       01  PRINT-OUT          PIC X(133).
+       WORKING-STORAGE SECTION.
+       01  WS-DATA  PIC X(02) VALUE 'X'.
+       COPY FARINCL.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+           OPEN OUTPUT PRINTOUT.
+           MOVE 'MONTH-END BATCH COMPLETED NORMALLY' TO
+               FARSUB02-INPUT-MSG.
+           CALL 'FARSUB02' USING FARINCL-LINKAGE.
+           MOVE COPY1-BOOK TO PRINT-OUT.
+           WRITE PRINT-OUT.
+       STOP-RUN.
+           CLOSE PRINTOUT.
+           GOBACK.

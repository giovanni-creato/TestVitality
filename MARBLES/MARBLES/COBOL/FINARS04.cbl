@@ -12,12 +12,38 @@
            LABEL RECORDS ARE STANDARD                                           
            DATA RECORD IS PRINT-OUT.                                            
        01  PRINT-OUT          PIC X(133).                                       
-000700 WORKING-STORAGE SECTION.                                                 
-000700 01  WS-DATA  PIC X(02) VALUE 'XX'.                                       
-       LINKAGE  SECTION.                                                        
-         COPY FINARC01.                                                         
-      ******************************************************************        
-022000 PROCEDURE DIVISION.                                                      
-      ******************************************************************        
-162300 STOP-RUN.                                                                
-162300     STOP RUN.                                                            
+000700 WORKING-STORAGE SECTION.
+000700 01  WS-DATA  PIC X(02) VALUE 'XX'.
+       01  SUMMARY-LINE.
+           02  SUMMARY-CC        PIC X.
+           02  SUMMARY-TEXT      PIC X(132).
+       LINKAGE  SECTION.
+         COPY FINARC01.
+      ******************************************************************
+022000 PROCEDURE DIVISION USING FINARC01-LINKAGE.
+      ******************************************************************
+           OPEN EXTEND PRINTOUT.
+           PERFORM WRITE-TITLE-LINE.
+           PERFORM WRITE-TOTALS-LINE.
+           CLOSE PRINTOUT.
+162300 STOP-RUN.
+162300     GOBACK.
+      ******************************************************************
+       WRITE-TITLE-LINE.
+           MOVE '1' TO SUMMARY-CC.
+           MOVE SPACES TO SUMMARY-TEXT.
+           STRING FINARC01-REPORT-TITLE DELIMITED BY SIZE
+               INTO SUMMARY-TEXT.
+           MOVE SUMMARY-LINE TO PRINT-OUT.
+           WRITE PRINT-OUT.
+      ******************************************************************
+       WRITE-TOTALS-LINE.
+           MOVE '1' TO SUMMARY-CC.
+           MOVE SPACES TO SUMMARY-TEXT.
+           STRING 'RECORDS: '          DELIMITED BY SIZE
+                  FINARC01-RECORD-COUNT DELIMITED BY SIZE
+                  '   GRAND TOTAL: '   DELIMITED BY SIZE
+                  FINARC01-GRAND-TOTAL DELIMITED BY SIZE
+               INTO SUMMARY-TEXT.
+           MOVE SUMMARY-LINE TO PRINT-OUT.
+           WRITE PRINT-OUT.

@@ -4,9 +4,16 @@
 000300 ENVIRONMENT DIVISION.                                                    
        INPUT-OUTPUT SECTION.                                                    
 000500 FILE-CONTROL.                                                            
-           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                                
-           SELECT INPUT-FILE ASSIGN U-T-INPUT.                                  
-000700 DATA DIVISION.                                                           
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+           SELECT INPUT-FILE ASSIGN U-T-INPUT.
+           SELECT CSV-FILE ASSIGN U-T-CSVOUT.
+           SELECT VARIANCE-FILE ASSIGN U-T-VAROUT.
+           SELECT PRIOR-FILE ASSIGN U-T-PRIOR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PRIOR-FIELD2
+               FILE STATUS IS WS-PRIOR-FILE-STATUS.
+000700 DATA DIVISION.
 000800 FILE SECTION.                                                            
        FD REPORT-FILE                                                           
            LABEL RECORDS ARE OMITTED                                            
@@ -25,9 +32,38 @@
            02 INPUT-FIELD2           PIC X(10).                                 
            02 INPUT-FIELD3           PIC X(20).                                 
            02 INPUT-FIELD4           PIC 9(6).                                  
-           02 INPUT-FIELD5           PIC 9(6).                                  
-           02 FILLER                 PIC X(30).                                 
-      ******************************************************************        
+           02 INPUT-FIELD5           PIC 9(6).
+           02 FILLER                 PIC X(30).
+       FD CSV-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CSV-RECORD.
+         01 CSV-RECORD               PIC X(80).
+       FD VARIANCE-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS VARIANCE-RECORD.
+         01 VARIANCE-RECORD.
+           02 VARIANCE-CC      PIC X.
+           02 VARIANCE-LINE    PIC X(132).
+      * ===============================================================
+      * Prior-period snapshot, keyed by INPUT-FIELD2 the same way
+      * FINLKP01.cbl keys its reference file -- one row per category
+      * holding what INPUT-FIELD1 was last time this report ran, so
+      * this run can tell a number that moved a lot from one that's
+      * always been that size.
+      * ===============================================================
+       FD PRIOR-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS PRIOR-FILE-RECORD.
+         01 PRIOR-FILE-RECORD.
+           02 PRIOR-FIELD2     PIC X(10).
+           02 PRIOR-FIELD1     PIC 9(8).
+           02 FILLER           PIC X(62).
+      ******************************************************************
        WORKING-STORAGE SECTION.                                                 
        COPY HEADER1.                                                            
        01  PROGRAM-WORK-FIELDS.                                                 
@@ -35,9 +71,23 @@
                88  END-OF-FILE   VALUE 'EOF'.                                   
            02  LINES-WRITTEN     PIC 9(3).                                      
                88  NEW-PAGE      VALUE 30.                                      
-           02  PAGE-COUNT        PIC 9(3).                                      
-       COPY PAGING.                                                             
-       01  DATA-LINE.                                                           
+           02  PAGE-COUNT        PIC 9(3).
+           02  FIRST-RECORD-SWITCH PIC X(3) VALUE 'YES'.
+               88  FIRST-RECORD  VALUE 'YES'.
+           02  PREV-CATEGORY     PIC X(10) VALUE SPACES.
+           02  CATEGORY-SUBTOTAL PIC 9(13) VALUE 0.
+           02  VARIANCE-AMOUNT      PIC 9(7) VALUE 0.
+           02  VARIANCE-THRESHOLD-PCT PIC 9(3) VALUE 10.
+           02  REPORT-RECORD-COUNT  PIC 9(5) VALUE 0.
+           02  REPORT-GRAND-TOTAL   PIC 9(13) VALUE 0.
+           02  WS-PRIOR-FILE-STATUS PIC X(2).
+               88  WS-PRIOR-FOUND   VALUE '00'.
+           02  REASONABLENESS-THRESHOLD-PCT PIC 9(3) VALUE 20.
+           02  REASONABLENESS-AMOUNT         PIC 9(9) VALUE 0.
+           02  REASONABLENESS-PCT-CHANGE     PIC 9(3) VALUE 0.
+       COPY PAGING.
+       COPY FINARC01.
+       01  DATA-LINE.
            02  FILLER                PIC X(5).                                  
            02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                            
            02  FILLER                PIC X(5).                                  
@@ -45,23 +95,94 @@
            02  FILLER                PIC X(5).                                  
            02  OUTPUT-FIELD3         PIC X(20).                                 
            02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.                   
-           02  FILLER                PIC X(30).                                 
-      ******************************************************************        
+           02  OUTPUT-FIELD4         PIC $ZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD5         PIC $ZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-TOTAL          PIC $ZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(30).
+      * ===============================================================
+      * Column labels printed above each numeric field on the detail
+      * line, aligned to DATA-LINE's own FILLER spacing -- the dollar
+      * fields (FIELD4/FIELD5/TOTAL) carry their own $ in the data
+      * itself, so the heading only needs the field name.
+      * ===============================================================
+       01  COLUMN-HEADING-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(10) VALUE '    FIELD1'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(10) VALUE '    FIELD2'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(20) VALUE
+               '              FIELD3'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(7)  VALUE ' FIELD4'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(7)  VALUE ' FIELD5'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(19) VALUE
+               '              TOTAL'.
+           02  FILLER                PIC X(30).
+       01  SUBTOTAL-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(13) VALUE 'SUBTOTAL FOR '.
+           02  SUBTOTAL-CATEGORY     PIC X(10).
+           02  FILLER                PIC X(5).
+           02  OUTPUT-SUBTOTAL       PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(80).
+       01  VARIANCE-DTL-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(15) VALUE 'VARIANCE FOR: '.
+           02  VAR-OUTPUT-FIELD1     PIC ZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(2).
+           02  VAR-OUTPUT-FIELD2     PIC X(10).
+           02  FILLER                PIC X(2).
+           02  FILLER                PIC X(10) VALUE 'BUDGETED '.
+           02  VAR-OUTPUT-FIELD4     PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(2).
+           02  FILLER                PIC X(8)  VALUE 'ACTUAL '.
+           02  VAR-OUTPUT-FIELD5     PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(2).
+           02  FILLER                PIC X(10) VALUE 'VARIANCE '.
+           02  VAR-OUTPUT-VARIANCE   PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(35).
+       01  REASONABLENESS-DTL-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(15) VALUE 'REASONABLE FOR '.
+           02  RSN-OUTPUT-FIELD2     PIC X(10).
+           02  FILLER                PIC X(2).
+           02  FILLER                PIC X(10) VALUE 'THIS PER  '.
+           02  RSN-OUTPUT-FIELD1     PIC ZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(2).
+           02  FILLER                PIC X(11) VALUE 'PRIOR PER  '.
+           02  RSN-OUTPUT-PRIOR      PIC ZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(2).
+           02  FILLER                PIC X(9)  VALUE 'PCT CHG  '.
+           02  RSN-OUTPUT-PCT        PIC ZZ9.
+           02  FILLER                PIC X(43).
+      ******************************************************************
 022000 PROCEDURE DIVISION.                                                      
-           OPEN INPUT  INPUT-FILE                                               
-                OUTPUT REPORT-FILE.                                             
-           PERFORM GET-INPUT.                                            **'    
-           PERFORM WRITE-AND-READ                                               
-              UNTIL END-OF-FILE.                                                
-           CALL 'FINARS01'.                                                     
-           CLOSE INPUT-FILE                                                     
-                 REPORT-FILE.                                                   
-           GOBACK.                                                              
+           OPEN INPUT  INPUT-FILE
+                OUTPUT REPORT-FILE
+                OUTPUT CSV-FILE
+                OUTPUT VARIANCE-FILE
+                INPUT  PRIOR-FILE.
+           PERFORM WRITE-CSV-HEADER.
+           PERFORM GET-INPUT.                                            **'
+           PERFORM WRITE-AND-READ
+              UNTIL END-OF-FILE.
+           PERFORM WRITE-SUBTOTAL-LINE.
+           CALL 'FINARS01'.
+           MOVE 'FINARP03 REPORT TOTALS' TO FINARC01-REPORT-TITLE.
+           MOVE REPORT-RECORD-COUNT TO FINARC01-RECORD-COUNT.
+           MOVE REPORT-GRAND-TOTAL TO FINARC01-GRAND-TOTAL.
+           CLOSE REPORT-FILE.
+           CALL 'FINARS04' USING FINARC01-LINKAGE.
+           CLOSE INPUT-FILE
+                 CSV-FILE
+                 VARIANCE-FILE
+                 PRIOR-FILE.
+           GOBACK.
       ******************************************************************        
        GET-INPUT.                                                               
            READ INPUT-FILE AT END                                               
@@ -71,24 +192,131 @@
            PERFORM WRITE-REPORT-LINE.                                           
            PERFORM GET-INPUT.                                                   
       ******************************************************************        
-       WRITE-REPORT-LINE.                                                       
-           IF NEW-PAGE                                                          
-              PERFORM WRITE-HEADER                                              
-              MOVE 2 TO LINE-SPACING.                                           
-              MOVE LINE-SPACING TO CARRIAGE-CONTROL.                            
-           MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.                                  
-           MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.                                  
-           MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.                                  
-           MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.                                  
-           MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.                                  
-           MOVE DATA-LINE TO OUTPUT-LINE.                                       
-           WRITE OUTPUT-RECORD.                                                 
-           ADD 1 TO LINES-WRITTEN.                                              
-           MOVE 1 TO LINE-SPACING.                                              
-           MOVE LINE-SPACING TO CARRIAGE-CONTROL.                               
-      ******************************************************************        
-       WRITE-HEADER.                                                            
-           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                               
-           ADD 1 TO PAGE-COUNT                                                  
-           MOVE HEADER-RECORD TO OUTPUT-LINE.                                   
-           WRITE OUTPUT-RECORD.                                                 
+       WRITE-REPORT-LINE.
+           IF NOT FIRST-RECORD
+              IF INPUT-FIELD2 NOT = PREV-CATEGORY
+                 PERFORM WRITE-SUBTOTAL-LINE
+                 MOVE 30 TO LINES-WRITTEN.
+           MOVE 'NO ' TO FIRST-RECORD-SWITCH.
+           MOVE INPUT-FIELD2 TO PREV-CATEGORY.
+           IF NEW-PAGE
+              PERFORM WRITE-HEADER
+              MOVE 2 TO LINE-SPACING.
+              MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE INPUT-FIELD1 TO OUTPUT-FIELD1.
+           MOVE INPUT-FIELD2 TO OUTPUT-FIELD2.
+           MOVE INPUT-FIELD3 TO OUTPUT-FIELD3.
+           MOVE INPUT-FIELD4 TO OUTPUT-FIELD4.
+           MOVE INPUT-FIELD5 TO OUTPUT-FIELD5.
+           MOVE DATA-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           ADD 1 TO REPORT-RECORD-COUNT.
+           ADD INPUT-FIELD4 INPUT-FIELD5 TO CATEGORY-SUBTOTAL.
+           ADD INPUT-FIELD4 INPUT-FIELD5 TO REPORT-GRAND-TOTAL.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           PERFORM WRITE-CSV-LINE.
+           PERFORM CHECK-VARIANCE.
+           PERFORM CHECK-PRIOR-PERIOD.
+      ******************************************************************
+       CHECK-VARIANCE.
+           IF INPUT-FIELD4 > INPUT-FIELD5
+              COMPUTE VARIANCE-AMOUNT = INPUT-FIELD4 - INPUT-FIELD5
+           ELSE
+              COMPUTE VARIANCE-AMOUNT = INPUT-FIELD5 - INPUT-FIELD4.
+           IF INPUT-FIELD4 NOT = ZERO
+                 AND (VARIANCE-AMOUNT * 100) >
+                     (INPUT-FIELD4 * VARIANCE-THRESHOLD-PCT)
+              PERFORM WRITE-VARIANCE-EXCEPTION.
+      ******************************************************************
+       WRITE-VARIANCE-EXCEPTION.
+           MOVE INPUT-FIELD1 TO VAR-OUTPUT-FIELD1.
+           MOVE INPUT-FIELD2 TO VAR-OUTPUT-FIELD2.
+           MOVE INPUT-FIELD4 TO VAR-OUTPUT-FIELD4.
+           MOVE INPUT-FIELD5 TO VAR-OUTPUT-FIELD5.
+           MOVE VARIANCE-AMOUNT TO VAR-OUTPUT-VARIANCE.
+           MOVE 1 TO VARIANCE-CC.
+           MOVE VARIANCE-DTL-LINE TO VARIANCE-LINE.
+           WRITE VARIANCE-RECORD.
+      ******************************************************************
+      * Look up this category's prior-period INPUT-FIELD1 and flag it
+      * on the trailing exceptions list if it moved by more than
+      * REASONABLENESS-THRESHOLD-PCT since then. No prior-period row
+      * for this category (a brand new category, e.g.) just means
+      * there's nothing to compare against, so it's skipped rather
+      * than treated as a 100% move.
+      * ===============================================================
+       CHECK-PRIOR-PERIOD.
+           MOVE INPUT-FIELD2 TO PRIOR-FIELD2.
+           READ PRIOR-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-PRIOR-FOUND AND PRIOR-FIELD1 NOT = ZERO
+              IF INPUT-FIELD1 > PRIOR-FIELD1
+                 COMPUTE REASONABLENESS-AMOUNT =
+                     INPUT-FIELD1 - PRIOR-FIELD1
+              ELSE
+                 COMPUTE REASONABLENESS-AMOUNT =
+                     PRIOR-FIELD1 - INPUT-FIELD1
+              END-IF
+              COMPUTE REASONABLENESS-PCT-CHANGE =
+                  (REASONABLENESS-AMOUNT * 100) / PRIOR-FIELD1
+              IF (REASONABLENESS-AMOUNT * 100) >
+                     (PRIOR-FIELD1 * REASONABLENESS-THRESHOLD-PCT)
+                 PERFORM WRITE-REASONABLENESS-EXCEPTION
+              END-IF
+           END-IF.
+      ******************************************************************
+       WRITE-REASONABLENESS-EXCEPTION.
+           MOVE INPUT-FIELD2 TO RSN-OUTPUT-FIELD2.
+           MOVE INPUT-FIELD1 TO RSN-OUTPUT-FIELD1.
+           MOVE PRIOR-FIELD1 TO RSN-OUTPUT-PRIOR.
+           MOVE REASONABLENESS-PCT-CHANGE TO RSN-OUTPUT-PCT.
+           MOVE 1 TO VARIANCE-CC.
+           MOVE REASONABLENESS-DTL-LINE TO VARIANCE-LINE.
+           WRITE VARIANCE-RECORD.
+      ******************************************************************
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-RECORD.
+           STRING 'FIELD1,FIELD2,FIELD3,FIELD4,FIELD5'
+               DELIMITED BY SIZE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+      ******************************************************************
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-RECORD.
+           STRING INPUT-FIELD1     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  INPUT-FIELD2     DELIMITED BY SPACE
+                  ','              DELIMITED BY SIZE
+                  INPUT-FIELD3     DELIMITED BY SPACE
+                  ','              DELIMITED BY SIZE
+                  INPUT-FIELD4     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  INPUT-FIELD5     DELIMITED BY SIZE
+               INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+      ******************************************************************
+       WRITE-SUBTOTAL-LINE.
+           MOVE PREV-CATEGORY TO SUBTOTAL-CATEGORY.
+           MOVE CATEGORY-SUBTOTAL TO OUTPUT-SUBTOTAL.
+           MOVE 2 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE SUBTOTAL-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE 0 TO CATEGORY-SUBTOTAL.
+      ******************************************************************
+       WRITE-HEADER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           ADD 1 TO PAGE-COUNT
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           MOVE 2 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.

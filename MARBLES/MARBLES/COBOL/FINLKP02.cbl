@@ -0,0 +1,90 @@
+      * ===============================================================
+      * Builds the indexed copy of INPUT-FILE that FINLKP01.cbl looks
+      * up against, keyed on INPUT-FIELD2. COBOL939.cbl and
+      * FINARP03.cbl both still read INPUT-FILE (ASSIGN U-T-INPUT)
+      * sequentially start-to-finish, exactly as before -- this reads
+      * that same feed and writes a separate indexed copy (ASSIGN
+      * U-T-LKPIDX) for FINLKP01 to key into, the same way MRBLLOD.cbl
+      * builds EVENT.MARBLES rows from a batch feed instead of a
+      * terminal transaction. Rerun whenever INPUT-FILE changes, ahead
+      * of the next FINLKP01 run.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINLKP02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN U-T-INPUT.
+           SELECT INDEXED-FILE ASSIGN U-T-LKPIDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-FIELD2
+               FILE STATUS IS WS-INDEXED-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS INPUT-FILE-RECORD.
+         01 INPUT-FILE-RECORD.
+           02 INPUT-FIELD1           PIC 9(8).
+           02 INPUT-FIELD2           PIC X(10).
+           02 INPUT-FIELD3           PIC X(20).
+           02 INPUT-FIELD4           PIC 9(6).
+           02 INPUT-FIELD5           PIC 9(6).
+           02 INPUT-FIELD6           PIC X(6).
+           02 FILLER                 PIC X(24).
+       FD  INDEXED-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS IDX-RECORD.
+         01 IDX-RECORD.
+           02 IDX-FIELD1             PIC 9(8).
+           02 IDX-FIELD2             PIC X(10).
+           02 IDX-FIELD3             PIC X(20).
+           02 IDX-FIELD4             PIC 9(6).
+           02 IDX-FIELD5             PIC 9(6).
+           02 IDX-FIELD6             PIC X(6).
+           02 FILLER                 PIC X(24).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-WORK-FIELDS.
+           02  INPUT-SWITCH            PIC X(3).
+               88  END-OF-FILE         VALUE 'EOF'.
+           02  WS-INDEXED-FILE-STATUS  PIC X(2).
+           02  LOAD-COUNT              PIC 9(7) VALUE 0.
+           02  LOAD-REJECT-COUNT       PIC 9(7) VALUE 0.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN INPUT  INPUT-FILE.
+           OPEN OUTPUT INDEXED-FILE.
+           PERFORM GET-INPUT-RECORD.
+           PERFORM BUILD-ONE-RECORD
+              UNTIL END-OF-FILE.
+           CLOSE INPUT-FILE
+                 INDEXED-FILE.
+           GOBACK.
+      * ===============================================================
+       GET-INPUT-RECORD.
+           READ INPUT-FILE AT END
+               MOVE 'EOF' TO INPUT-SWITCH.
+      * ===============================================================
+      * A duplicate INPUT-FIELD2 key within this run can only load
+      * once into INDEXED-FILE -- counted as a reject, the same as
+      * MRBLLOD.cbl counts a failed load, rather than failing the
+      * whole build
+      * ===============================================================
+       BUILD-ONE-RECORD.
+           MOVE INPUT-FIELD1 TO IDX-FIELD1.
+           MOVE INPUT-FIELD2 TO IDX-FIELD2.
+           MOVE INPUT-FIELD3 TO IDX-FIELD3.
+           MOVE INPUT-FIELD4 TO IDX-FIELD4.
+           MOVE INPUT-FIELD5 TO IDX-FIELD5.
+           MOVE INPUT-FIELD6 TO IDX-FIELD6.
+           WRITE IDX-RECORD
+               INVALID KEY
+                   ADD 1 TO LOAD-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO LOAD-COUNT
+           END-WRITE.
+           PERFORM GET-INPUT-RECORD.

@@ -0,0 +1,104 @@
+      * ===============================================================
+      * Batch extract of EVENT.MARBLES laid out as INPUT-FILE-RECORD
+      * (see COBOL939.cbl/FINARP03.cbl), so marbles inventory can be
+      * fed straight into the COBOL000/FINARP03 report chain instead
+      * of retyping it onto a finance input file by hand.
+      *
+      * Field mapping onto INPUT-FILE-RECORD:
+      *   INPUT-FIELD1 (9(8))  -- sequence number, one per color
+      *   INPUT-FIELD2 (X(10)) -- COLOR
+      *   INPUT-FIELD3 (X(20)) -- DESCRIPTION
+      *   INPUT-FIELD4 (9(6))  -- INVENTORY
+      *   INPUT-FIELD5 (9(6))  -- UNIT-COST
+      *   INPUT-FIELD6 (X(6))  -- BIN-LOCATION (first 6 characters)
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLFIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN U-T-FEEDOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS FEED-FILE-RECORD.
+         01 FEED-FILE-RECORD.
+           02 INPUT-FIELD1           PIC 9(8).
+           02 INPUT-FIELD2           PIC X(10).
+           02 INPUT-FIELD3           PIC X(20).
+           02 INPUT-FIELD4           PIC 9(6).
+           02 INPUT-FIELD5           PIC 9(6).
+           02 INPUT-FIELD6           PIC X(6).
+           02 FILLER                 PIC X(24).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-WORK-FIELDS.
+           02  CURSOR-SWITCH     PIC X(3).
+               88  END-OF-CURSOR VALUE 'EOF'.
+           02  FEED-SEQUENCE     PIC 9(8) VALUE 0.
+       01  WS-FEED-WORK.
+           02  WS-FEED-COLOR       PIC X(10).
+           02  WS-FEED-INV         PIC S9(4) COMP.
+           02  WS-FEED-BIN         PIC X(10).
+           02  WS-FEED-COST        PIC S9(5) COMP-3.
+           02  WS-FEED-DESC        PIC X(18).
+      * ===============================================================
+      * Map SQL table this extract reads
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN OUTPUT FEED-FILE.
+           EXEC SQL
+               DECLARE C-FEED CURSOR FOR
+               SELECT COLOR, INVENTORY, BIN-LOCATION, UNIT-COST,
+                      DESCRIPTION
+               FROM EVENT.MARBLES
+               ORDER BY COLOR
+           END-EXEC.
+           EXEC SQL
+               OPEN C-FEED
+           END-EXEC.
+           PERFORM FETCH-AND-WRITE
+              UNTIL END-OF-CURSOR.
+           EXEC SQL
+               CLOSE C-FEED
+           END-EXEC.
+           CLOSE FEED-FILE.
+           GOBACK.
+      * ===============================================================
+       FETCH-AND-WRITE.
+           EXEC SQL
+               FETCH C-FEED
+                   INTO :WS-FEED-COLOR, :WS-FEED-INV, :WS-FEED-BIN,
+                        :WS-FEED-COST, :WS-FEED-DESC
+           END-EXEC
+           IF SQLCODE = 0
+              PERFORM WRITE-FEED-RECORD
+           ELSE
+              MOVE 'EOF' TO CURSOR-SWITCH.
+      * ===============================================================
+       WRITE-FEED-RECORD.
+           ADD 1 TO FEED-SEQUENCE.
+           MOVE SPACES TO FEED-FILE-RECORD.
+           MOVE FEED-SEQUENCE TO INPUT-FIELD1.
+           MOVE WS-FEED-COLOR TO INPUT-FIELD2.
+           MOVE WS-FEED-DESC TO INPUT-FIELD3.
+           MOVE WS-FEED-INV TO INPUT-FIELD4.
+           MOVE WS-FEED-COST TO INPUT-FIELD5.
+           MOVE WS-FEED-BIN(1:6) TO INPUT-FIELD6.
+           WRITE FEED-FILE-RECORD.

@@ -0,0 +1,110 @@
+      * ===============================================================         
+      * Batch extract of EVENT.MARBLES for the weekly warehouse report.         
+      * Writes one print line per color (color, inventory, as-of-date)          
+      * in the same CARRIAGE-CONTROL/OUTPUT-LINE style as COBOL000 and          
+      * FINARP03, so it can be fed straight into the existing report            
+      * chain instead of retyping numbers off MRBL GET screens.                 
+      * ===============================================================         
+       IDENTIFICATION DIVISION.                                                 
+       PROGRAM-ID. MRBLEXT.                                                     
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                                
+       DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  REPORT-FILE                                                          
+           LABEL RECORDS ARE OMITTED                                            
+           RECORDING MODE IS F                                                  
+           RECORD CONTAINS 133 CHARACTERS                                       
+           DATA RECORD IS OUTPUT-RECORD.                                        
+         01 OUTPUT-RECORD.                                                      
+           02 CARRIAGE-CONTROL PIC X.                                           
+           02 OUTPUT-LINE      PIC X(132).                                      
+      * ===============================================================         
+       WORKING-STORAGE SECTION.                                                 
+       COPY COPY939.                                                            
+       01  PROGRAM-WORK-FIELDS.                                                 
+           02  CURSOR-SWITCH     PIC X(3).                                      
+               88  END-OF-CURSOR VALUE 'EOF'.                                   
+           02  LINES-WRITTEN     PIC 9(3).                                      
+               88  NEW-PAGE      VALUE 30.                                      
+           02  PAGE-COUNT        PIC 9(3).                                      
+       COPY PAGING.                                                             
+       01  WS-EXTRACT-WORK.                                                     
+           02  WS-EXTRACT-COLOR  PIC X(10).                                     
+           02  WS-EXTRACT-INV    PIC S9(4) COMP.                                
+           02  WS-CURRENT-DATE   PIC 9(6).                                      
+       01  DATA-LINE.                                                           
+           02  FILLER                PIC X(5).                                  
+           02  OUTPUT-COLOR          PIC X(10).                                 
+           02  FILLER                PIC X(5).                                  
+           02  OUTPUT-INVENTORY      PIC ZZZ,ZZ9.                               
+           02  FILLER                PIC X(5).                                  
+           02  OUTPUT-AS-OF-DATE     PIC 9(6).                                  
+           02  FILLER                PIC X(94).                                 
+      * ===============================================================         
+      * Map SQL table this extract reads                                        
+      * ===============================================================         
+           EXEC SQL DECLARE EVENT.MARBLES TABLE                                 
+           ( COLOR                          VARCHAR(10) NOT NULL,               
+             INVENTORY                      INTEGER NOT NULL,                   
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.                                                          
+           EXEC SQL INCLUDE SQLCA END-EXEC.                                     
+      * ===============================================================         
+       PROCEDURE DIVISION.                                                      
+           OPEN OUTPUT REPORT-FILE.                                             
+           ACCEPT WS-CURRENT-DATE FROM DATE.                                    
+           EXEC SQL                                                             
+               DECLARE C-EXTRACT CURSOR FOR                                     
+               SELECT COLOR, INVENTORY                                          
+               FROM EVENT.MARBLES                                               
+           END-EXEC.                                                            
+           EXEC SQL                                                             
+               OPEN C-EXTRACT                                                   
+           END-EXEC.                                                            
+           PERFORM FETCH-AND-WRITE                                              
+              UNTIL END-OF-CURSOR.                                              
+           EXEC SQL                                                             
+               CLOSE C-EXTRACT                                                  
+           END-EXEC.                                                            
+           CLOSE REPORT-FILE.                                                   
+           GOBACK.                                                              
+      * ===============================================================         
+       FETCH-AND-WRITE.                                                         
+           EXEC SQL                                                             
+               FETCH C-EXTRACT INTO :WS-EXTRACT-COLOR, :WS-EXTRACT-INV          
+           END-EXEC                                                             
+           IF SQLCODE = 0                                                       
+              PERFORM WRITE-REPORT-LINE                                         
+           ELSE                                                                 
+              MOVE 'EOF' TO CURSOR-SWITCH.                                      
+      * ===============================================================         
+       WRITE-REPORT-LINE.                                                       
+           IF NEW-PAGE                                                          
+              PERFORM WRITE-HEADER                                              
+              MOVE 2 TO LINE-SPACING.                                           
+              MOVE LINE-SPACING TO CARRIAGE-CONTROL.                            
+           MOVE WS-EXTRACT-COLOR TO OUTPUT-COLOR.                               
+           MOVE WS-EXTRACT-INV TO OUTPUT-INVENTORY.                             
+           MOVE WS-CURRENT-DATE TO OUTPUT-AS-OF-DATE.                           
+           MOVE DATA-LINE TO OUTPUT-LINE.                                       
+           WRITE OUTPUT-RECORD.                                                 
+           ADD 1 TO LINES-WRITTEN.                                              
+           MOVE 1 TO LINE-SPACING.                                              
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.                               
+      * ===============================================================         
+       WRITE-HEADER.                                                            
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                               
+           ADD 1 TO PAGE-COUNT                                                  
+           MOVE '   MARBLES INVENTORY EXTRACT  ' TO REPORT-TITLE.               
+           MOVE PAGE-COUNT TO PAGE-NUMBER.                                      
+           MOVE HEADER-RECORD TO OUTPUT-LINE.                                   
+           WRITE OUTPUT-RECORD.                                                 

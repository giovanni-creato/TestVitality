@@ -0,0 +1,145 @@
+      * ===============================================================
+      * Batch bulk-load of new colors into EVENT.MARBLES, driven by a
+      * sequential file of color/starting-quantity pairs. Onboarding a
+      * new marble line used to mean keying a CRE and an ADD or INI at
+      * a terminal for every new color one at a time; this reads the
+      * whole batch in one run and drives the same INSERT-COLOR and
+      * UPDATE-INVENTORY work MARBLES.cbl's own DO-CREATE/DO-INIT do,
+      * the same way MRBLPRG.cbl drives DELETE-COLOR-shaped work as a
+      * batch companion instead of a terminal transaction.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLLOD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN U-T-LODIN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 30 CHARACTERS
+           DATA RECORD IS LOAD-FILE-RECORD.
+         01 LOAD-FILE-RECORD.
+           02 LOAD-COLOR         PIC X(10).
+           02 LOAD-STARTING-QTY  PIC 9(5).
+           02 FILLER             PIC X(15).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-WORK-FIELDS.
+           02  LOAD-EOF-SWITCH   PIC X(3).
+               88  END-OF-LOAD   VALUE 'EOF'.
+           02  LOAD-COUNT        PIC 9(5) VALUE 0.
+           02  LOAD-REJECT-COUNT PIC 9(5) VALUE 0.
+       01  WS-LOAD-WORK.
+           02  WS-LOAD-COLOR        PIC X(10).
+           02  WS-LOAD-STARTING-QTY PIC S9(4) COMP.
+           02  WS-LOAD-INV          PIC S9(4) COMP VALUE 0.
+           02  WS-LOAD-INV-BEFORE   PIC S9(4) COMP VALUE 0.
+           02  WS-LOAD-REORDER-POINT PIC S9(4) COMP VALUE 0.
+           02  WS-LOAD-BIN-LOCATION  PIC X(10) VALUE SPACES.
+           02  WS-LOAD-UNIT-COST     PIC S9(5) COMP-3 VALUE 0.
+           02  WS-LOAD-DESCRIPTION   PIC X(18) VALUE SPACES.
+           02  WS-LOAD-MIN-LEVEL     PIC S9(4) COMP VALUE 0.
+           02  WS-LOAD-MAX-LEVEL     PIC S9(4) COMP VALUE 9999.
+           02  WS-LOAD-SQL-ERROR     PIC 9(1) VALUE 0.
+      * ===============================================================
+      * Map SQL tables this batch writes
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL DECLARE EVENT.MARBLES_LOG TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             VERB                           VARCHAR(3) NOT NULL,
+             BEFORE-QTY                     INTEGER NOT NULL,
+             AFTER-QTY                      INTEGER NOT NULL,
+             TERM-ID                        CHAR(4)     NOT NULL,
+             LOG-TIMESTAMP                  TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN INPUT LOAD-FILE.
+           PERFORM READ-LOAD-FILE.
+           PERFORM LOAD-ONE-COLOR
+              UNTIL END-OF-LOAD.
+           CLOSE LOAD-FILE.
+           GOBACK.
+      * ===============================================================
+       READ-LOAD-FILE.
+           READ LOAD-FILE
+               AT END
+                   MOVE 'EOF' TO LOAD-EOF-SWITCH
+           END-READ.
+      * ===============================================================
+      * Insert the new color at zero on-hand, then bring it up to its
+      * starting quantity -- the same two-step DO-CREATE then DO-INIT
+      * (or DO-ADD) a terminal operator would otherwise key by hand.
+      * ===============================================================
+       LOAD-ONE-COLOR.
+           MOVE 0 TO WS-LOAD-SQL-ERROR
+           MOVE LOAD-COLOR TO WS-LOAD-COLOR
+           MOVE LOAD-STARTING-QTY TO WS-LOAD-STARTING-QTY
+           PERFORM INSERT-LOAD-COLOR
+           IF WS-LOAD-SQL-ERROR = 0
+              MOVE WS-LOAD-STARTING-QTY TO WS-LOAD-INV
+              PERFORM UPDATE-LOAD-INVENTORY
+           END-IF
+           IF WS-LOAD-SQL-ERROR = 0
+              PERFORM LOG-LOAD-TRANSACTION
+              ADD 1 TO LOAD-COUNT
+           ELSE
+              ADD 1 TO LOAD-REJECT-COUNT
+           END-IF
+           PERFORM READ-LOAD-FILE.
+      * ===============================================================
+       INSERT-LOAD-COLOR.
+           EXEC SQL
+               INSERT INTO EVENT.MARBLES
+               VALUES (
+                     :WS-LOAD-COLOR,
+                     0,
+                     :WS-LOAD-REORDER-POINT,
+                     :WS-LOAD-BIN-LOCATION,
+                     :WS-LOAD-UNIT-COST,
+                     :WS-LOAD-DESCRIPTION,
+                     :WS-LOAD-MIN-LEVEL,
+                     :WS-LOAD-MAX-LEVEL,
+                     CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 1 TO WS-LOAD-SQL-ERROR
+           END-IF.
+      * ===============================================================
+       UPDATE-LOAD-INVENTORY.
+           EXEC SQL
+               UPDATE EVENT.MARBLES
+               SET INVENTORY = :WS-LOAD-INV,
+                   LAST-UPDATED = CURRENT TIMESTAMP
+               WHERE COLOR = :WS-LOAD-COLOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE 1 TO WS-LOAD-SQL-ERROR
+           END-IF.
+      * ===============================================================
+       LOG-LOAD-TRANSACTION.
+           EXEC SQL
+               INSERT INTO EVENT.MARBLES_LOG
+               VALUES (
+                     :WS-LOAD-COLOR,
+                     'LOD',
+                     :WS-LOAD-INV-BEFORE,
+                     :WS-LOAD-INV,
+                     'BATC',
+                     CURRENT TIMESTAMP)
+           END-EXEC.

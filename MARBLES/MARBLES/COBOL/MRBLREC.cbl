@@ -0,0 +1,156 @@
+      * ===============================================================
+      * Nightly reconciliation of a manual physical marble count
+      * against EVENT.MARBLES. Reads a physical-count input file
+      * (color, counted-quantity) and, for each row, looks up the
+      * matching INVENTORY in EVENT.MARBLES and prints a discrepancy
+      * line for any color where the two don't agree.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLREC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+           SELECT COUNT-FILE ASSIGN U-T-INPUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+         01 OUTPUT-RECORD.
+           02 CARRIAGE-CONTROL PIC X.
+           02 OUTPUT-LINE      PIC X(132).
+       FD  COUNT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS COUNT-FILE-RECORD.
+         01 COUNT-FILE-RECORD.
+           02 COUNT-COLOR        PIC X(10).
+           02 COUNT-QUANTITY     PIC 9(5).
+           02 FILLER             PIC X(65).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       COPY COPY939.
+       01  PROGRAM-WORK-FIELDS.
+           02  INPUT-SWITCH      PIC X(3).
+               88  END-OF-FILE   VALUE 'EOF'.
+           02  LINES-WRITTEN     PIC 9(3).
+               88  NEW-PAGE      VALUE 30.
+           02  PAGE-COUNT        PIC 9(3).
+           02  DISCREPANCY-COUNT PIC 9(5) VALUE 0.
+       COPY PAGING.
+       01  WS-RECON-WORK.
+           02  WS-SYSTEM-INV      PIC S9(4) COMP.
+           02  WS-DISCREPANCY     PIC S9(5) VALUE 0.
+           02  WS-SQL-ERROR       PIC 9 VALUE 0.
+       01  DISCREPANCY-LINE.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-COLOR          PIC X(10).
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  FILLER                PIC X(8)  VALUE 'SYSTEM: '.
+           02  OUTPUT-SYSTEM-INV     PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  FILLER                PIC X(10) VALUE 'PHYSICAL: '.
+           02  OUTPUT-PHYSICAL-QTY   PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(5)  VALUE SPACES.
+           02  FILLER                PIC X(13) VALUE 'DISCREPANCY: '.
+           02  OUTPUT-DISCREPANCY    PIC -ZZZ,ZZ9.
+           02  FILLER                PIC X(49).
+       01  LOOKUP-ERROR-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(15) VALUE 'LOOKUP FAILED: '.
+           02  ERR-OUTPUT-COLOR      PIC X(10).
+           02  FILLER                PIC X(102).
+      * ===============================================================
+      * Map SQL table this batch reads
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN INPUT  COUNT-FILE
+                OUTPUT REPORT-FILE.
+           PERFORM GET-COUNT-RECORD.
+           PERFORM RECONCILE-AND-READ
+              UNTIL END-OF-FILE.
+           CLOSE COUNT-FILE
+                 REPORT-FILE.
+           GOBACK.
+      * ===============================================================
+       GET-COUNT-RECORD.
+           READ COUNT-FILE AT END
+               MOVE 'EOF' TO INPUT-SWITCH.
+      * ===============================================================
+       RECONCILE-AND-READ.
+           PERFORM LOOKUP-SYSTEM-INVENTORY
+           IF WS-SQL-ERROR = 0
+              COMPUTE WS-DISCREPANCY =
+                  COUNT-QUANTITY - WS-SYSTEM-INV
+              IF WS-DISCREPANCY NOT = 0
+                 PERFORM WRITE-DISCREPANCY-LINE
+              END-IF
+           ELSE
+              PERFORM WRITE-LOOKUP-ERROR-LINE
+           END-IF
+           PERFORM GET-COUNT-RECORD.
+      * ===============================================================
+       LOOKUP-SYSTEM-INVENTORY.
+           MOVE 0 TO WS-SQL-ERROR
+           MOVE 0 TO WS-SYSTEM-INV
+           EXEC SQL
+               SELECT INVENTORY INTO :WS-SYSTEM-INV
+               FROM EVENT.MARBLES
+               WHERE COLOR = :COUNT-COLOR
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+              MOVE 1 TO WS-SQL-ERROR
+           END-IF.
+      * ===============================================================
+       WRITE-DISCREPANCY-LINE.
+           IF NEW-PAGE
+              PERFORM WRITE-HEADER
+              MOVE 2 TO LINE-SPACING.
+              MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE COUNT-COLOR TO OUTPUT-COLOR.
+           MOVE WS-SYSTEM-INV TO OUTPUT-SYSTEM-INV.
+           MOVE COUNT-QUANTITY TO OUTPUT-PHYSICAL-QTY.
+           MOVE WS-DISCREPANCY TO OUTPUT-DISCREPANCY.
+           MOVE DISCREPANCY-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           ADD 1 TO DISCREPANCY-COUNT.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+      * ===============================================================
+       WRITE-LOOKUP-ERROR-LINE.
+           IF NEW-PAGE
+              PERFORM WRITE-HEADER
+              MOVE 2 TO LINE-SPACING.
+              MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE COUNT-COLOR TO ERR-OUTPUT-COLOR.
+           MOVE LOOKUP-ERROR-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+      * ===============================================================
+       WRITE-HEADER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           ADD 1 TO PAGE-COUNT
+           MOVE '  MARBLES COUNT DISCREPANCIES ' TO REPORT-TITLE.
+           MOVE PAGE-COUNT TO PAGE-NUMBER.
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.

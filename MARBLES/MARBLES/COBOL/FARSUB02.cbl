@@ -21,10 +21,15 @@
        01  WS-DATA  PIC X(02) VALUE 'X'.                                        
        LINKAGE  SECTION.                                                        
        COPY FARINCL.                                                            
-      ******************************************************************        
-       PROCEDURE DIVISION.                                                      
-      ******************************************************************        
-           MOVE '** CONGRATULATIONS, FARSUB02 SUCCESSFULLY EXECUTED'            
-               TO COPY1-BOOK.                                                   
-       STOP-RUN.                                                                
-           GOBACK.                                                              
+      ******************************************************************
+       PROCEDURE DIVISION USING FARINCL-LINKAGE.
+      ******************************************************************
+           IF FARSUB02-INPUT-MSG = SPACES
+               MOVE '04' TO FARSUB02-STATUS
+               MOVE '** NO STATUS MESSAGE SUPPLIED BY CALLER'
+                   TO COPY1-BOOK
+           ELSE
+               MOVE '00' TO FARSUB02-STATUS
+               MOVE FARSUB02-INPUT-MSG TO COPY1-BOOK.
+       STOP-RUN.
+           GOBACK.

@@ -3,8 +3,11 @@
 000300 ENVIRONMENT DIVISION.                                                    
        INPUT-OUTPUT SECTION.                                                    
 000500 FILE-CONTROL.                                                            
-           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.                                
-           SELECT INPUT-FILE ASSIGN U-T-INPUT.                                  
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+           SELECT INPUT-FILE ASSIGN U-T-INPUT.
+           SELECT EXCEPTION-FILE ASSIGN U-T-SYSOUT2.
+           SELECT CHECKPOINT-FILE ASSIGN U-T-CKPT
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
 000700 DATA DIVISION.                                                           
       * CHANGED IN SMPLTEST/T/FINANCE/ACCT901/COBOL HAVE A NICE DAY             
 000800 FILE SECTION.                                                            
@@ -26,9 +29,38 @@
            02 INPUT-FIELD3           PIC X(20).                                 
            02 INPUT-FIELD4           PIC 9(6).                                  
            02 INPUT-FIELD5           PIC 9(6).                                  
-           02 INPUT-FIELD6           PIC X(6).                                  
-           02 FILLER                 PIC X(24).                                 
-      ******************************************************************        
+           02 INPUT-FIELD6           PIC X(6).
+           02 FILLER                 PIC X(24).
+       FD EXCEPTION-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS EXCEPTION-RECORD.
+         01 EXCEPTION-RECORD.
+           02 EXCEPTION-CC      PIC X.
+           02 EXCEPTION-LINE    PIC X(132).
+      * ===============================================================
+      * Checkpoint file -- rewritten fresh every time WRITE-HEADER
+      * starts a new page, so a restart run picks up from the last
+      * completed page instead of reprocessing INPUT-FILE from the
+      * top. An empty checkpoint (no record) means either this job has
+      * never run or its last run finished clean, so GET-INPUT starts
+      * at the first INPUT-FILE record either way.
+      * ===============================================================
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CKPT-RECORD.
+         01 CKPT-RECORD.
+           02 CKPT-RECORDS-READ    PIC 9(7).
+           02 CKPT-PAGE-COUNT      PIC 9(3).
+           02 CKPT-RECORD-COUNT    PIC 9(5).
+           02 CKPT-GRAND-TOTAL     PIC 9(13).
+           02 CKPT-EXCEPTION-COUNT PIC 9(5).
+           02 CKPT-DUPLICATE-COUNT PIC 9(5).
+           02 FILLER               PIC X(42).
+      ******************************************************************
        WORKING-STORAGE SECTION.                                                 
        COPY COPY939.                                                            
        01  PROGRAM-WORK-FIELDS.                                                 
@@ -37,9 +69,26 @@
                88  GOT-MORE      VALUE ' '  .                                   
            02  LINES-WRITTEN     PIC 9(3).                                      
                88  NEW-PAGE      VALUE 30.                                      
-           02  PAGE-COUNT        PIC 9(3).                                      
-       COPY PAGING.                                                             
-       01  DATA-LINE.                                                           
+           02  PAGE-COUNT        PIC 9(3).
+           02  RECORD-COUNT      PIC 9(5).
+           02  GRAND-TOTAL-ACCUM PIC 9(13).
+           02  EXCEPTION-COUNT   PIC 9(5).
+           02  VALID-SWITCH      PIC X(3).
+               88  RECORD-IS-VALID    VALUE 'YES'.
+               88  RECORD-IS-INVALID  VALUE 'NO '.
+           02  DUPLICATE-SWITCH  PIC X(3).
+               88  RECORD-IS-DUPLICATE VALUE 'YES'.
+           02  FIRST-RECORD-SWITCH PIC X(3) VALUE 'YES'.
+               88  FIRST-RECORD  VALUE 'YES'.
+           02  PREV-FIELD2       PIC X(10) VALUE SPACES.
+           02  DUPLICATE-COUNT   PIC 9(5) VALUE 0.
+           02  WS-CKPT-FILE-STATUS PIC X(2).
+           02  INPUT-RECORDS-READ  PIC 9(7) VALUE 0.
+           02  CKPT-SKIP-COUNT     PIC 9(7) VALUE 0.
+           02  RESTART-SWITCH      PIC X(3) VALUE 'NO '.
+               88  THIS-IS-A-RESTART VALUE 'YES'.
+       COPY PAGING.
+       01  DATA-LINE.
            02  FILLER                PIC X(5).                                  
            02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                            
            02  FILLER                PIC X(5).                                  
@@ -47,35 +96,213 @@
            02  FILLER                PIC X(5).                                  
            02  OUTPUT-FIELD3         PIC X(20).                                 
            02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.                   
-           02  FILLER                PIC X(19).                                 
-      ******************************************************************        
+           02  OUTPUT-FIELD4         PIC $ZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD5         PIC $ZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD6         PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-TOTAL          PIC $ZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(19).
+      * ===============================================================
+      * Column labels printed above each numeric field on the detail
+      * line, aligned to DATA-LINE's own FILLER spacing -- the dollar
+      * fields (FIELD4/FIELD5/TOTAL) carry their own $ in the data
+      * itself, so the heading only needs the field name.
+      * ===============================================================
+       01  COLUMN-HEADING-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(10) VALUE '    FIELD1'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(10) VALUE '    FIELD2'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(20) VALUE
+               '              FIELD3'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(7)  VALUE ' FIELD4'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(7)  VALUE ' FIELD5'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(7)  VALUE ' FIELD6'.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(19) VALUE
+               '              TOTAL'.
+           02  FILLER                PIC X(19).
+       01  FOOTER-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(15)  VALUE 'RECORDS READ: '.
+           02  OUTPUT-RECORD-COUNT   PIC ZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(13)  VALUE 'GRAND TOTAL: '.
+           02  OUTPUT-GRAND-TOTAL    PIC $ZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(13)  VALUE 'DUPLICATES: '.
+           02  OUTPUT-DUPLICATE-COUNT PIC ZZ,ZZ9.
+           02  FILLER                PIC X(45).
+       01  EXCEPTION-DTL-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(23) VALUE
+               'INVALID NUMERIC FIELD: '.
+           02  EXCEPTION-FIELD1      PIC X(8).
+           02  FILLER                PIC X(2).
+           02  EXCEPTION-FIELD2      PIC X(10).
+           02  FILLER                PIC X(2).
+           02  EXCEPTION-FIELD4      PIC X(6).
+           02  FILLER                PIC X(2).
+           02  EXCEPTION-FIELD5      PIC X(6).
+           02  FILLER                PIC X(68).
+       01  DUPLICATE-DTL-LINE.
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(19) VALUE
+               'DUPLICATE RECORD: '.
+           02  DUPLICATE-FIELD2      PIC X(10).
+           02  FILLER                PIC X(98).
+      ******************************************************************
 022000 PROCEDURE DIVISION.                                                      
-           OPEN INPUT  INPUT-FILE                                               
-                OUTPUT REPORT-FILE.                                             
-           PERFORM GET-INPUT.                                            **'    
-           PERFORM WRITE-AND-READ                                               
-              UNTIL END-OF-FILE.                                                
-           CALL 'FINAPS01'.                                                     
-           CALL 'FINAPS02'.                                                     
-           CLOSE INPUT-FILE                                                     
-                 REPORT-FILE.                                                   
-           GOBACK.                                                              
-      ******************************************************************        
-       GET-INPUT.                                                               
-           READ INPUT-FILE AT END                                               
-               MOVE 'EOF' TO INPUT-SWITCH.                                      
-      ******************************************************************        
-       WRITE-AND-READ.                                                          
-           PERFORM WRITE-REPORT-LINE.                                           
-           PERFORM GET-INPUT.                                                   
+           OPEN INPUT INPUT-FILE.
+           PERFORM READ-CHECKPOINT.
+      *
+      *     A restart run's REPORT-FILE/EXCEPTION-FILE already hold
+      *     every page the prior run finished before it stopped --
+      *     OPEN OUTPUT would truncate both back to empty, throwing
+      *     that away, so a restart OPENs EXTEND onto what's already
+      *     there instead, and only a from-the-top run OPENs OUTPUT
+      *
+           IF THIS-IS-A-RESTART
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND EXCEPTION-FILE
+              PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           PERFORM GET-INPUT.                                            **'
+           PERFORM WRITE-AND-READ
+              UNTIL END-OF-FILE.
+           PERFORM WRITE-FOOTER.
+           PERFORM CALL-SUBPROGRAMS.
+           PERFORM CLEAR-CHECKPOINT.
+           CLOSE INPUT-FILE
+                 REPORT-FILE
+                 EXCEPTION-FILE.
+           GOBACK.
       ******************************************************************        
+       GET-INPUT.
+           READ INPUT-FILE AT END
+               MOVE 'EOF' TO INPUT-SWITCH.
+           IF GOT-MORE
+              ADD 1 TO INPUT-RECORDS-READ
+              PERFORM VALIDATE-INPUT-RECORD.
+      ******************************************************************
+      * A restart run's checkpoint says how many INPUT-FILE records the
+      * prior run already finished -- skip back over exactly that many
+      * so this run picks up where that one left off, instead of
+      * reprocessing and re-reporting everything from the top. Each
+      * skipped record still runs through VALIDATE-INPUT-RECORD (and
+      * so CHECK-FOR-DUPLICATE) to keep PREV-FIELD2/FIRST-RECORD-
+      * SWITCH in step with what the prior run already saw -- without
+      * that, a duplicate whose partner straddles the checkpoint
+      * boundary would go undetected after a restart. It's the read
+      * side of GET-INPUT with nothing written, since a skipped
+      * record was already reported (or excepted) by the prior run.
+      * ===============================================================
+       SKIP-TO-CHECKPOINT.
+           PERFORM SKIP-ONE-RECORD
+              CKPT-SKIP-COUNT TIMES.
+      ******************************************************************
+       SKIP-ONE-RECORD.
+           READ INPUT-FILE AT END
+               MOVE 'EOF' TO INPUT-SWITCH.
+           IF GOT-MORE
+              ADD 1 TO INPUT-RECORDS-READ
+              PERFORM VALIDATE-INPUT-RECORD.
+      ******************************************************************
+      * WS-CKPT-FILE-STATUS = '00' means the checkpoint file opened
+      * and has a prior-run record in it -- '35' (file not found) is
+      * this job's first-ever run, and either way an empty file (no
+      * record on the READ) means the last run finished clean, so
+      * both cases fall through to a normal from-the-top start.
+      * ===============================================================
+       READ-CHECKPOINT.
+           MOVE 'NO ' TO RESTART-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE 'YES' TO RESTART-SWITCH
+                      MOVE CKPT-RECORDS-READ    TO CKPT-SKIP-COUNT
+                      MOVE CKPT-PAGE-COUNT      TO PAGE-COUNT
+                      MOVE CKPT-RECORD-COUNT    TO RECORD-COUNT
+                      MOVE CKPT-GRAND-TOTAL     TO GRAND-TOTAL-ACCUM
+                      MOVE CKPT-EXCEPTION-COUNT TO EXCEPTION-COUNT
+                      MOVE CKPT-DUPLICATE-COUNT TO DUPLICATE-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+      ******************************************************************
+      * Rewritten fresh (not REWRITE-in-place) each time, the same way
+      * a checkpoint on sequential media always has been -- there's
+      * never more than the one current record to keep.
+      * ===============================================================
+      * Called from WRITE-HEADER, before the record that triggered
+      * the new page is itself written -- INPUT-RECORDS-READ already
+      * counts that record (GET-INPUT bumped it on the way in) but
+      * RECORD-COUNT/GRAND-TOTAL-ACCUM don't yet, so back it off by
+      * one to keep CKPT-RECORDS-READ in step with what's actually
+      * been committed to the report.
+       WRITE-CHECKPOINT.
+           COMPUTE CKPT-RECORDS-READ = INPUT-RECORDS-READ - 1.
+           MOVE PAGE-COUNT         TO CKPT-PAGE-COUNT.
+           MOVE RECORD-COUNT       TO CKPT-RECORD-COUNT.
+           MOVE GRAND-TOTAL-ACCUM  TO CKPT-GRAND-TOTAL.
+           MOVE EXCEPTION-COUNT    TO CKPT-EXCEPTION-COUNT.
+           MOVE DUPLICATE-COUNT    TO CKPT-DUPLICATE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * A clean finish empties the checkpoint file so the next run
+      * starts fresh instead of looking like an unfinished restart.
+      * ===============================================================
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+       VALIDATE-INPUT-RECORD.
+           MOVE 'YES' TO VALID-SWITCH.
+           IF INPUT-FIELD1 IS NOT NUMERIC
+              MOVE 'NO ' TO VALID-SWITCH.
+           IF INPUT-FIELD4 IS NOT NUMERIC
+              MOVE 'NO ' TO VALID-SWITCH.
+           IF INPUT-FIELD5 IS NOT NUMERIC
+              MOVE 'NO ' TO VALID-SWITCH.
+           PERFORM CHECK-FOR-DUPLICATE.
+      ******************************************************************
+      * A duplicate is two consecutive records sharing the same key
+      * (INPUT-FIELD2) -- the shape of a double-sent upstream record.
+      * FIRST-RECORD-SWITCH keeps the very first row from comparing
+      * against PREV-FIELD2's initial SPACES value as if it matched.
+      * ===============================================================
+       CHECK-FOR-DUPLICATE.
+           MOVE 'NO ' TO DUPLICATE-SWITCH.
+           IF NOT FIRST-RECORD
+              IF INPUT-FIELD2 = PREV-FIELD2
+                 MOVE 'YES' TO DUPLICATE-SWITCH.
+           MOVE 'NO ' TO FIRST-RECORD-SWITCH.
+           MOVE INPUT-FIELD2 TO PREV-FIELD2.
+      ******************************************************************
+       WRITE-AND-READ.
+           IF RECORD-IS-DUPLICATE
+              PERFORM WRITE-DUPLICATE-LINE
+           ELSE
+              IF RECORD-IS-VALID
+                 PERFORM WRITE-REPORT-LINE
+              ELSE
+                 PERFORM WRITE-EXCEPTION-LINE.
+           PERFORM GET-INPUT.
+      ******************************************************************
        WRITE-REPORT-LINE.                                                       
            IF NEW-PAGE                                                          
               PERFORM WRITE-HEADER                                              
@@ -89,16 +316,71 @@
            MOVE INPUT-FIELD6 TO OUTPUT-FIELD6.                                  
            COMPUTE OUTPUT-TOTAL =                                               
                INPUT-FIELD4 + INPUT-FIELD5 + INPUT-FIELD1.                      
-           MOVE DATA-LINE TO OUTPUT-LINE.                                       
-           WRITE OUTPUT-RECORD.                                                 
-           ADD 1 TO LINES-WRITTEN.                                              
-           MOVE 1 TO LINE-SPACING.                                              
-           MOVE LINE-SPACING TO CARRIAGE-CONTROL.                               
-      ******************************************************************        
-       WRITE-HEADER.                                                            
-           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.                               
-           ADD 1 TO PAGE-COUNT                                                  
-           MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.             
-           MOVE PAGE-COUNT TO PAGE-NUMBER.                                      
-           MOVE HEADER-RECORD TO OUTPUT-LINE.                                   
-           WRITE OUTPUT-RECORD.                                                 
+           MOVE DATA-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           ADD 1 TO RECORD-COUNT.
+           ADD INPUT-FIELD4 INPUT-FIELD5 INPUT-FIELD1
+               TO GRAND-TOTAL-ACCUM.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+      ******************************************************************
+       WRITE-HEADER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           ADD 1 TO PAGE-COUNT
+           MOVE '     FINANCIAL REPORT         '   TO REPORT-TITLE.
+           MOVE PAGE-COUNT TO PAGE-NUMBER.
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           MOVE 2 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE COLUMN-HEADING-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           MOVE 0 TO LINES-WRITTEN.
+           PERFORM WRITE-CHECKPOINT.
+      ******************************************************************
+       WRITE-EXCEPTION-LINE.
+           MOVE 1 TO EXCEPTION-CC.
+           MOVE INPUT-FIELD1 TO EXCEPTION-FIELD1.
+           MOVE INPUT-FIELD2 TO EXCEPTION-FIELD2.
+           MOVE INPUT-FIELD4 TO EXCEPTION-FIELD4.
+           MOVE INPUT-FIELD5 TO EXCEPTION-FIELD5.
+           MOVE EXCEPTION-DTL-LINE TO EXCEPTION-LINE.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO EXCEPTION-COUNT.
+      ******************************************************************
+      * A duplicate is dropped from the report and grand total -- it
+      * only goes to EXCEPTION-FILE so it still shows up somewhere
+      * rather than silently vanishing.
+      * ===============================================================
+       WRITE-DUPLICATE-LINE.
+           MOVE 1 TO EXCEPTION-CC.
+           MOVE INPUT-FIELD2 TO DUPLICATE-FIELD2.
+           MOVE DUPLICATE-DTL-LINE TO EXCEPTION-LINE.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO DUPLICATE-COUNT.
+      ******************************************************************
+       WRITE-FOOTER.
+           MOVE 2 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE RECORD-COUNT TO OUTPUT-RECORD-COUNT.
+           MOVE GRAND-TOTAL-ACCUM TO OUTPUT-GRAND-TOTAL.
+           MOVE DUPLICATE-COUNT TO OUTPUT-DUPLICATE-COUNT.
+           MOVE FOOTER-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+      ******************************************************************
+      * FINAPS01 and FINAPS02 each set RETURN-CODE to signal their own
+      * success/failure. A failing FINAPS01 skips FINAPS02 entirely
+      * instead of running it against data FINAPS01 never finished
+      * with, and either failure leaves this program with a distinct
+      * non-zero return code so the calling step can tell which of
+      * the two failed.
+      ******************************************************************
+       CALL-SUBPROGRAMS.
+           CALL 'FINAPS01'.
+           IF RETURN-CODE NOT = 0
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              CALL 'FINAPS02'
+              IF RETURN-CODE NOT = 0
+                 MOVE 12 TO RETURN-CODE.

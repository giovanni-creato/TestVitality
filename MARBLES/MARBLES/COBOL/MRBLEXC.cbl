@@ -0,0 +1,141 @@
+      * ===============================================================
+      * Batch exception report over EVENT.MARBLES: lists every color
+      * whose current INVENTORY falls outside its own MIN-LEVEL/
+      * MAX-LEVEL band, flagging each as LOW or HIGH plus how far off
+      * the band it is, in the same CARRIAGE-CONTROL/OUTPUT-LINE print
+      * style as MRBLEXT/MRBLACT so this can feed the existing report
+      * chain instead of someone eyeballing MRBL GET responses.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLEXC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN U-T-SYSOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS
+           DATA RECORD IS OUTPUT-RECORD.
+         01 OUTPUT-RECORD.
+           02 CARRIAGE-CONTROL PIC X.
+           02 OUTPUT-LINE      PIC X(132).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       COPY COPY939.
+       01  PROGRAM-WORK-FIELDS.
+           02  CURSOR-SWITCH     PIC X(3).
+               88  END-OF-CURSOR VALUE 'EOF'.
+           02  LINES-WRITTEN     PIC 9(3).
+               88  NEW-PAGE      VALUE 30.
+           02  PAGE-COUNT        PIC 9(3).
+           02  EXCEPTION-COUNT   PIC 9(5) VALUE 0.
+       COPY PAGING.
+       01  WS-EXCEPTION-WORK.
+           02  WS-EXC-COLOR      PIC X(10).
+           02  WS-EXC-INV        PIC S9(4) COMP.
+           02  WS-EXC-MIN-LEVEL  PIC S9(4) COMP.
+           02  WS-EXC-MAX-LEVEL  PIC S9(4) COMP.
+           02  WS-EXC-VARIANCE   PIC S9(4) COMP.
+       01  DATA-LINE.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-COLOR          PIC X(10).
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-INVENTORY      PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-MIN-LEVEL      PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-MAX-LEVEL      PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-FLAG           PIC X(4).
+           02  FILLER                PIC X(3)  VALUE SPACES.
+           02  OUTPUT-VARIANCE       PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(67).
+      * ===============================================================
+      * Map SQL table this report reads
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN OUTPUT REPORT-FILE.
+           EXEC SQL
+               DECLARE C-EXCEPTION CURSOR FOR
+               SELECT COLOR, INVENTORY, MIN-LEVEL, MAX-LEVEL
+               FROM EVENT.MARBLES
+               WHERE INVENTORY < MIN-LEVEL OR INVENTORY > MAX-LEVEL
+               ORDER BY COLOR
+           END-EXEC.
+           EXEC SQL
+               OPEN C-EXCEPTION
+           END-EXEC.
+           PERFORM FETCH-AND-WRITE
+              UNTIL END-OF-CURSOR.
+           EXEC SQL
+               CLOSE C-EXCEPTION
+           END-EXEC.
+           IF EXCEPTION-COUNT = 0
+              PERFORM WRITE-HEADER
+              PERFORM WRITE-NO-EXCEPTIONS-LINE.
+           CLOSE REPORT-FILE.
+           GOBACK.
+      * ===============================================================
+       FETCH-AND-WRITE.
+           EXEC SQL
+               FETCH C-EXCEPTION
+                   INTO :WS-EXC-COLOR, :WS-EXC-INV,
+                        :WS-EXC-MIN-LEVEL, :WS-EXC-MAX-LEVEL
+           END-EXEC
+           IF SQLCODE = 0
+              ADD 1 TO EXCEPTION-COUNT
+              PERFORM WRITE-EXCEPTION-LINE
+           ELSE
+              MOVE 'EOF' TO CURSOR-SWITCH.
+      * ===============================================================
+       WRITE-EXCEPTION-LINE.
+           IF NEW-PAGE
+              PERFORM WRITE-HEADER
+              MOVE 2 TO LINE-SPACING.
+              MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE WS-EXC-COLOR TO OUTPUT-COLOR.
+           MOVE WS-EXC-INV TO OUTPUT-INVENTORY.
+           MOVE WS-EXC-MIN-LEVEL TO OUTPUT-MIN-LEVEL.
+           MOVE WS-EXC-MAX-LEVEL TO OUTPUT-MAX-LEVEL.
+           IF WS-EXC-INV < WS-EXC-MIN-LEVEL
+              MOVE 'LOW '  TO OUTPUT-FLAG
+              COMPUTE WS-EXC-VARIANCE = WS-EXC-MIN-LEVEL - WS-EXC-INV
+           ELSE
+              MOVE 'HIGH' TO OUTPUT-FLAG
+              COMPUTE WS-EXC-VARIANCE = WS-EXC-INV - WS-EXC-MAX-LEVEL.
+           MOVE WS-EXC-VARIANCE TO OUTPUT-VARIANCE.
+           MOVE DATA-LINE TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+           ADD 1 TO LINES-WRITTEN.
+           MOVE 1 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+      * ===============================================================
+       WRITE-NO-EXCEPTIONS-LINE.
+           MOVE 2 TO LINE-SPACING.
+           MOVE LINE-SPACING TO CARRIAGE-CONTROL.
+           MOVE 'NO COLORS OUTSIDE THEIR MIN/MAX BAND' TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.
+      * ===============================================================
+       WRITE-HEADER.
+           MOVE PAGE-SPACING TO CARRIAGE-CONTROL.
+           ADD 1 TO PAGE-COUNT
+           MOVE '  MARBLES MIN/MAX EXCEPTIONS  ' TO REPORT-TITLE.
+           MOVE PAGE-COUNT TO PAGE-NUMBER.
+           MOVE HEADER-RECORD TO OUTPUT-LINE.
+           WRITE OUTPUT-RECORD.

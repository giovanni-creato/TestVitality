@@ -0,0 +1,237 @@
+      * ===============================================================
+      * The user invokes this transaction (called MRBI) via:
+      *   MRBI <COLOR>
+      *
+      * Where:
+      *  <COLOR> = RED|BLUE
+      *
+      * Example:
+      *  MRBI BLUE
+      *
+      * A read-only inquiry alongside MRBL: it can only look a color
+      * up and return its inventory/bin/cost/description, the same
+      * response DO-GET in MARBLES.cbl returns for a GET. There is no
+      * verb on the input line and no path from here into any of
+      * MRBL's mutating verbs (ADD/SUB/CRE/DEL/INI/MOV) -- this
+      * program only ever reads EVENT.MARBLES.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLINQ.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      * ===============================================================
+      * Map input / output areas
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01 WS-WORK.
+          02 WS-WORK-INV PIC S9(4) COMP VALUE 0.
+          02 WS-WORK-INV-DISPLAY PIC 9(4) VALUE 0.
+          02 WS-WORK-REORDER-POINT PIC S9(4) COMP VALUE 0.
+          02 WS-WORK-BIN-LOCATION PIC X(10).
+          02 WS-WORK-UNIT-COST PIC S9(5) COMP-3 VALUE 0.
+          02 WS-WORK-UNIT-COST-DISPLAY PIC ZZZZ9.
+          02 WS-WORK-DESCRIPTION PIC X(18).
+          02 WS-WORK-MIN-LEVEL PIC S9(4) COMP VALUE 0.
+          02 WS-WORK-MAX-LEVEL PIC S9(4) COMP VALUE 9999.
+          02 WS-WORK-MIN-LEVEL-DISPLAY PIC 9(4).
+          02 WS-WORK-MAX-LEVEL-DISPLAY PIC 9(4).
+          02 WS-WORK-LAST-UPDATED PIC X(26).
+          02 WS-OUTPUT-PTR PIC 9(4) VALUE 1.
+          02 WS-WORK-ROW-COUNT PIC S9(4) COMP-3 VALUE 0.
+          02 WS-COLOR-FOUND PIC 9 VALUE 0.
+          02 WS-SQL-ERROR PIC 9 VALUE 0.
+       01 WS-INPUT.
+          05 WS-INPUT-TRAN-ID PIC X(4).
+          05 WS-INPUT-FIRST-SPACE PIC X(1) VALUE SPACES.
+          05 WS-INPUT-COLOR PIC X(10) VALUE SPACES.
+       01 WS-OUTPUT.
+          05 WS-OUTPUT-TEXT PIC X(780).
+       01 WS-MSG-LENGTH PIC S9(4) COMP.
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-RECEIVE-ERROR PIC 9(1) VALUE 0.
+          88 WS-RECEIVE-FAILED VALUE 1.
+      * ===============================================================
+      * Map SQL table for this transaction
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+      * MRBI transaction
+      * ===============================================================
+       PROCEDURE DIVISION.
+      *
+      *     Initial working storage to known values
+      *
+            PERFORM INIT-WORK-AREAS.
+      *
+      *     Receive user input (e.g. BLUE)
+      *
+            PERFORM GET-TRANS-INPUT.
+      *
+      *     Look up the color and report its inventory -- inquiry
+      *     only, no verb to route on and nothing here can mutate
+      *     EVENT.MARBLES. Skipped if the RECEIVE itself failed, since
+      *     there's no color to look up and GET-TRANS-INPUT already
+      *     set the response text
+      *
+            IF NOT WS-RECEIVE-FAILED THEN
+                PERFORM CHECK-IF-COLOR-FOUND
+                IF WS-COLOR-FOUND = 1 THEN
+                    PERFORM DO-GET
+                END-IF
+            END-IF.
+            PERFORM WRITE-OUTPUT
+
+            GOBACK.
+      * ===============================================================
+      * Initialize working areas
+      * ===============================================================
+       INIT-WORK-AREAS.
+      *
+      *     Set work areas to known values
+      *
+            INITIALIZE SQLCA.
+            MOVE 24 TO WS-MSG-LENGTH.
+            MOVE SPACES TO WS-INPUT.
+            MOVE SPACES TO WS-OUTPUT-TEXT.
+      * ===============================================================
+      * Write transaction response to user
+      * ===============================================================
+       WRITE-OUTPUT.
+      *
+      *     Send response to terminal
+      *
+            EXEC CICS SEND
+                        FROM(WS-OUTPUT-TEXT)
+                        LENGTH(WS-MSG-LENGTH)
+                        ERASE
+            END-EXEC.
+      * ===============================================================
+      * Get transaction input
+      * ===============================================================
+       GET-TRANS-INPUT.
+      *
+      *     Receive input from user -- checked by RESP instead of
+      *     assuming a color code always fits in WS-INPUT, the same
+      *     way MARBLES.cbl's own GET-TRANS-INPUT checks its RECEIVE
+      *
+            MOVE 0 TO WS-RECEIVE-ERROR.
+            MOVE 15 TO WS-MSG-LENGTH.
+            EXEC CICS RECEIVE
+                        INTO(WS-INPUT)
+                        LENGTH(WS-MSG-LENGTH)
+                        RESP(WS-RESP)
+            END-EXEC.
+            IF WS-RESP = DFHRESP(LENGERR) THEN
+                MOVE 1 TO WS-RECEIVE-ERROR
+                MOVE 14 TO WS-MSG-LENGTH
+                MOVE 'INPUT TOO LONG' TO WS-OUTPUT-TEXT
+            ELSE IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+                MOVE 1 TO WS-RECEIVE-ERROR
+                MOVE 20 TO WS-MSG-LENGTH
+                MOVE 'UNABLE TO READ INPUT' TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Set indicator if the color exists
+      * ===============================================================
+       CHECK-IF-COLOR-FOUND.
+      *
+      *     Get count of rows on input color
+      *
+            MOVE 0 TO WS-SQL-ERROR
+            EXEC SQL
+                SELECT COUNT(*) INTO :WS-WORK-ROW-COUNT
+                FROM EVENT.MARBLES
+                WHERE COLOR = :WS-INPUT-COLOR
+            END-EXEC.
+      *
+      *     If the SELECT itself failed, don't trust the row count
+      *
+            IF SQLCODE NOT = 0 THEN
+                MOVE 1 TO WS-SQL-ERROR
+                MOVE 0 TO WS-COLOR-FOUND
+                MOVE 35 TO WS-MSG-LENGTH
+                MOVE 'INVENTORY LOOKUP FAILED, TRY AGAIN'
+                    TO WS-OUTPUT-TEXT
+      *
+      *         If positive row count, mark "found" indicator
+      *
+            ELSE
+                IF WS-WORK-ROW-COUNT > 0 THEN
+                    MOVE 1 TO WS-COLOR-FOUND
+                ELSE
+                    MOVE 0 TO WS-COLOR-FOUND
+                    MOVE 13 TO WS-MSG-LENGTH
+                    MOVE 'UNKNOWN COLOR' TO WS-OUTPUT-TEXT
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Get the current inventory for the response -- a plain read,
+      * not FOR UPDATE OF, since an inquiry never needs the row held
+      * ===============================================================
+       GET-INVENTORY.
+            MOVE 0 TO WS-SQL-ERROR
+            EXEC SQL
+                SELECT INVENTORY, REORDER-POINT, BIN-LOCATION,
+                       UNIT-COST, DESCRIPTION, MIN-LEVEL, MAX-LEVEL,
+                       LAST-UPDATED
+                    INTO :WS-WORK-INV, :WS-WORK-REORDER-POINT,
+                         :WS-WORK-BIN-LOCATION, :WS-WORK-UNIT-COST,
+                         :WS-WORK-DESCRIPTION, :WS-WORK-MIN-LEVEL,
+                         :WS-WORK-MAX-LEVEL, :WS-WORK-LAST-UPDATED
+                FROM EVENT.MARBLES
+                WHERE COLOR = :WS-INPUT-COLOR
+            END-EXEC
+      *
+            IF SQLCODE NOT = 0 THEN
+                MOVE 1 TO WS-SQL-ERROR
+                MOVE 24 TO WS-MSG-LENGTH
+                MOVE 'UNABLE TO READ INVENTORY' TO WS-OUTPUT-TEXT
+            END-IF.
+      * ===============================================================
+      * Do the inquiry -- same response shape DO-GET in MARBLES.cbl
+      * returns for a GET
+      * ===============================================================
+       DO-GET.
+      *
+      *     Get the current inventory
+      *
+            PERFORM GET-INVENTORY
+      *
+      *     Set message, unless the SELECT itself failed, including
+      *     the descriptive master-data fields alongside the quantity
+      *
+            IF WS-SQL-ERROR = 0 THEN
+                MOVE WS-WORK-INV TO WS-WORK-INV-DISPLAY
+                MOVE WS-WORK-UNIT-COST TO WS-WORK-UNIT-COST-DISPLAY
+                MOVE WS-WORK-MIN-LEVEL TO WS-WORK-MIN-LEVEL-DISPLAY
+                MOVE WS-WORK-MAX-LEVEL TO WS-WORK-MAX-LEVEL-DISPLAY
+                MOVE 1 TO WS-OUTPUT-PTR
+                MOVE SPACES TO WS-OUTPUT-TEXT
+                STRING WS-WORK-INV-DISPLAY      DELIMITED BY SIZE
+                       ' '                      DELIMITED BY SIZE
+                       WS-WORK-BIN-LOCATION      DELIMITED BY SPACE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-UNIT-COST-DISPLAY DELIMITED BY SIZE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-DESCRIPTION       DELIMITED BY SPACE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-MIN-LEVEL-DISPLAY DELIMITED BY SIZE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-MAX-LEVEL-DISPLAY DELIMITED BY SIZE
+                       ' '                       DELIMITED BY SIZE
+                       WS-WORK-LAST-UPDATED      DELIMITED BY SPACE
+                    INTO WS-OUTPUT-TEXT
+                    WITH POINTER WS-OUTPUT-PTR
+                COMPUTE WS-MSG-LENGTH = WS-OUTPUT-PTR - 1
+            END-IF.

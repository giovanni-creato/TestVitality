@@ -0,0 +1,90 @@
+      * ===============================================================
+      * Batch extract of EVENT.MARBLES (color, inventory, last-updated)
+      * onto a fixed-layout flat file, laid out to match what the
+      * warehouse management system's own inbound feed expects, so
+      * on-hand counts don't have to be manually retyped into that
+      * system after every shift. Same cursor/flat-record shape as
+      * MRBLFIN.cbl's feed into the COBOL000/FINARP03 report chain,
+      * just a different downstream consumer and record layout.
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRBLWMS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN U-T-WMSOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS FEED-FILE-RECORD.
+         01 FEED-FILE-RECORD.
+           02 FEED-COLOR              PIC X(10).
+           02 FEED-INVENTORY          PIC 9(6).
+           02 FEED-LAST-UPDATED       PIC X(26).
+           02 FILLER                  PIC X(38).
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-WORK-FIELDS.
+           02  CURSOR-SWITCH     PIC X(3).
+               88  END-OF-CURSOR VALUE 'EOF'.
+           02  FEED-COUNT        PIC 9(5) VALUE 0.
+       01  WS-FEED-WORK.
+           02  WS-FEED-COLOR        PIC X(10).
+           02  WS-FEED-INV          PIC S9(4) COMP.
+           02  WS-FEED-LAST-UPDATED PIC X(26).
+      * ===============================================================
+      * Map SQL table this extract reads
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLES TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             REORDER-POINT                  INTEGER NOT NULL,
+             BIN-LOCATION                   VARCHAR(10) NOT NULL,
+             UNIT-COST                      DECIMAL(5,0) NOT NULL,
+             DESCRIPTION                    VARCHAR(18) NOT NULL,
+             MIN-LEVEL                      INTEGER NOT NULL,
+             MAX-LEVEL                      INTEGER NOT NULL,
+             LAST-UPDATED                   TIMESTAMP NOT NULL
+           ) END-EXEC.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+       PROCEDURE DIVISION.
+           OPEN OUTPUT FEED-FILE.
+           EXEC SQL
+               DECLARE C-FEED CURSOR FOR
+               SELECT COLOR, INVENTORY, LAST-UPDATED
+               FROM EVENT.MARBLES
+               ORDER BY COLOR
+           END-EXEC.
+           EXEC SQL
+               OPEN C-FEED
+           END-EXEC.
+           PERFORM FETCH-AND-WRITE
+              UNTIL END-OF-CURSOR.
+           EXEC SQL
+               CLOSE C-FEED
+           END-EXEC.
+           CLOSE FEED-FILE.
+           GOBACK.
+      * ===============================================================
+       FETCH-AND-WRITE.
+           EXEC SQL
+               FETCH C-FEED
+                   INTO :WS-FEED-COLOR, :WS-FEED-INV,
+                        :WS-FEED-LAST-UPDATED
+           END-EXEC
+           IF SQLCODE = 0
+              PERFORM WRITE-FEED-RECORD
+           ELSE
+              MOVE 'EOF' TO CURSOR-SWITCH.
+      * ===============================================================
+       WRITE-FEED-RECORD.
+           MOVE SPACES TO FEED-FILE-RECORD.
+           MOVE WS-FEED-COLOR TO FEED-COLOR.
+           MOVE WS-FEED-INV TO FEED-INVENTORY.
+           MOVE WS-FEED-LAST-UPDATED TO FEED-LAST-UPDATED.
+           WRITE FEED-FILE-RECORD.
+           ADD 1 TO FEED-COUNT.
